@@ -4,55 +4,387 @@
       *las tres marcas y luego se informe el porcentaje de ventas para cada una de ellas.
       *Ejemplo. Si se ingresa 100, 25 y 75 como cantidades vendidas entonces el programa calculará
       *e informará A: 50%, B: 12,50% y C: 37,50%.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  NF  Se corrigen las etiquetas de alfajor2/alfajor3
+      *                 que estaban duplicadas/mal rotuladas.
+      * 2026-08-09  NF  Se reemplazan las tres variables fijas por una
+      *                 tabla de marcas (ALFAJOR-TABLA) para soportar
+      *                 cualquier cantidad de marcas sin recompilar.
+      * 2026-08-09  NF  Se agrega precio por marca y porcentaje de
+      *                 ventas en pesos ademas del porcentaje en
+      *                 unidades.
+      * 2026-08-09  NF  Las divisiones se protegen contra el total de
+      *                 unidades o de recaudacion en cero.
+      * 2026-08-09  NF  Se identifica la corrida con un codigo de
+      *                 sucursal y se acumula en ALFAJORSUC para el
+      *                 comparativo entre locales.
+      * 2026-08-09  NF  Cada corrida graba un reporte impreso
+      *                 (REPORTE-ALFAJORES.DAT) y un rastro de
+      *                 auditoria (AUDITLOG.DAT).
+      * 2026-08-09  NF  Se ensanchan REP-LINEA, AUD-TEXTO y AUD-LINEA
+      *                 para no truncar los importes y porcentajes.
+      * 2026-08-09  NF  Los porcentajes y el precio unitario que se
+      *                 muestran por pantalla y se graban en el
+      *                 reporte/auditoria ahora llevan el punto decimal.
+      *                 Se agrega resguardo de desborde a las divisiones
+      *                 de porcentaje. El sign-off del operador se pide
+      *                 antes de cerrar el reporte y auditoria, y queda
+      *                 asentado en ambos.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio4.
+       AUTHOR. N. FEDIUK.
+       INSTALLATION. COMERCIO.
+       DATE-WRITTEN. 2020-05-01.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALFAJORSUC ASSIGN TO "ALFAJORSUC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ALFAJORSUC.
+           SELECT REPORTE-SALIDA ASSIGN TO "REPORTE-ALFAJORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITLOG.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  ALFAJORSUC
+           RECORDING MODE IS F.
+       01  ALS-REGISTRO.
+           05  ALS-SUCURSAL          PIC X(04).
+           05  ALS-CODIGO-MARCA      PIC X(10).
+           05  ALS-CANTIDAD          PIC 9(5).
+           05  ALS-PRECIO            PIC 9(5)V99.
+           05  ALS-PORC-UNIDADES     PIC 9(3)V99.
+           05  ALS-PORC-INGRESOS     PIC 9(3)V99.
+
+       FD  REPORTE-SALIDA
+           RECORDING MODE IS F.
+       01  REP-LINEA                PIC X(140).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       01  AUD-LINEA                PIC X(180).
+
        WORKING-STORAGE SECTION.
-       01  alfajor1 pic 9(4).
-       01  alfajor2 pic 9(4).
-       01  TotalVendidos1 pic 9(6).
-       01  alfajor3 pic 9(4).
-       01  TotalVendidos2 pic 9(6).
-       01  Porcentaje pic 9(3) value 100.
-       01  Calculo1Alfa1 pic 9(6).
-       01  Calculo1Alfa2 pic 9(6).
-       01  Calculo1Alfa3 pic 9(6).
-       01  TotalPorcenAlfa1 pic 9(2).
-       01  TotalPorcenAlfa2 pic 9(2).
-       01  TotalPorcenAlfa3 pic 9(2).
+       01  CANT-MARCAS              PIC 9(2).
+       01  IX-MARCA                 PIC 9(2) COMP.
+
+       01  ALFAJOR-TABLA.
+           05  ALFAJOR-ENTRADA OCCURS 10 TIMES
+                   INDEXED BY IX-TABLA.
+               10  ALF-CODIGO        PIC X(10).
+               10  ALF-CANTIDAD      PIC 9(5).
+               10  ALF-PRECIO        PIC 9(5)V99.
+               10  ALF-IMPORTE       PIC 9(7)V99.
+               10  ALF-PORC-UNIDADES PIC 9(3)V99.
+               10  ALF-PORC-INGRESOS PIC 9(3)V99.
+
+       77  TotalVendidos2           PIC 9(7).
+       77  TotalIngresos            PIC 9(9)V99 VALUE ZERO.
+       77  Porcentaje               PIC 9(3) VALUE 100.
+       77  FS-ALFAJORSUC            PIC X(02) VALUE SPACES.
+       77  CalculoPorcen            PIC 9(9)V99.
+       77  SUCURSAL-ACTUAL          PIC X(04).
+       77  FS-REPORTE               PIC X(02) VALUE SPACES.
+       77  FS-AUDITLOG              PIC X(02) VALUE SPACES.
+
+       01  SW-CONFORME              PIC X(01).
+           88  DATOS-CONFORMES      VALUE "S" "s".
+           88  DATOS-A-CORREGIR     VALUE "N" "n".
+
+       01  OPERADOR-INICIALES       PIC X(04).
+
+      *----------------------------------------------------------------
+      * REPORTE IMPRESO Y RASTRO DE AUDITORIA
+      *----------------------------------------------------------------
+       01  WS-FECHA-AUDIT.
+           05  WS-FECHA-AAAA        PIC 9(04).
+           05  WS-FECHA-MM          PIC 9(02).
+           05  WS-FECHA-DD          PIC 9(02).
+       01  WS-HORA-AUDIT.
+           05  WS-HORA-HH           PIC 9(02).
+           05  WS-HORA-MM           PIC 9(02).
+           05  WS-HORA-SS           PIC 9(02).
+           05  WS-HORA-CC           PIC 9(02).
+       01  AUD-TEXTO                PIC X(140) VALUE SPACES.
+       01  WS-ED-VALOR1             PIC ZZ9.99.
+       01  WS-ED-VALOR2             PIC ZZ9.99.
+       01  WS-ED-PRECIO             PIC ZZZZ9.99.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Ingrese la cantidad vendida del alfajor1".
-            ACCEPT alfajor1.
-            DISPLAY "Ingrese la cantidad vendida del alfajor2".
-            ACCEPT alfajor2.
-            DISPLAY "Ingrese la cantidad vendida del alfajor2".
-            ACCEPT alfajor3.
-
-            add alfajor1 to alfajor2 GIVING TotalVendidos1.
-            add TotalVendidos1 to alfajor3 GIVING TotalVendidos2.
-
-            MULTIPly alfajor1 by Porcentaje GIVING Calculo1Alfa1.
-            MULTIPly alfajor2 by Porcentaje GIVING Calculo1Alfa2.
-            MULTIPly alfajor3 by Porcentaje GIVING Calculo1Alfa3.
-
-            DIVIDE Calculo1Alfa1 by TotalVendidos2 GIVING
-            TotalPorcenAlfa1.
-            DIVIDE Calculo1Alfa2 by TotalVendidos2 GIVING
-            TotalPorcenAlfa2.
-            DIVIDE Calculo1Alfa3 by TotalVendidos2 GIVING
-            TotalPorcenAlfa3.
-
-            DISPLAY "Porcentaje de ventas del alafajor1: "
-            TotalPorcenAlfa1.
-            DISPLAY "Porcentaje de ventas del alafajor1: "
-            TotalPorcenAlfa2.
-            DISPLAY "Porcentaje de ventas del alafajor1: "
-            TotalPorcenAlfa3.
-
-            STOP RUN.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 7000-ABRIR-REPORTE THRU 7000-EXIT.
+           PERFORM 2000-INGRESAR-MARCAS THRU 2000-EXIT.
+           PERFORM 2500-CONFIRMAR-MARCAS THRU 2500-EXIT.
+           PERFORM 3000-CALCULAR-TOTALES THRU 3000-EXIT.
+           PERFORM 4000-CALCULAR-PORCENTAJES THRU 4000-EXIT.
+           PERFORM 5000-INFORMAR THRU 5000-EXIT.
+           PERFORM 6000-ACUMULAR-SUCURSAL THRU 6000-EXIT.
+           PERFORM 8000-FIRMA-OPERADOR THRU 8000-EXIT.
+           PERFORM 7900-CERRAR-REPORTE THRU 7900-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INICIALIZAR
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "Ingrese el codigo de sucursal:".
+           ACCEPT SUCURSAL-ACTUAL.
+           DISPLAY "Cuantas marcas de alfajor va a cargar (max 10)?".
+           ACCEPT CANT-MARCAS.
+           IF CANT-MARCAS = ZERO OR CANT-MARCAS > 10
+               MOVE 3 TO CANT-MARCAS
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-INGRESAR-MARCAS - tabla de codigos y cantidades vendidas
+      ******************************************************************
+       2000-INGRESAR-MARCAS.
+           PERFORM VARYING IX-MARCA FROM 1 BY 1
+               UNTIL IX-MARCA > CANT-MARCAS
+               DISPLAY "Ingrese el codigo de la marca " IX-MARCA ":"
+               ACCEPT ALF-CODIGO (IX-MARCA)
+               DISPLAY "Ingrese la cantidad vendida de "
+                   ALF-CODIGO (IX-MARCA) ":"
+               ACCEPT ALF-CANTIDAD (IX-MARCA)
+               DISPLAY "Ingrese el precio unitario de "
+                   ALF-CODIGO (IX-MARCA) ":"
+               ACCEPT ALF-PRECIO (IX-MARCA)
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-CONFIRMAR-MARCAS - pantalla de confirmacion y correccion
+      ******************************************************************
+       2500-CONFIRMAR-MARCAS.
+           MOVE "N" TO SW-CONFORME.
+           PERFORM UNTIL DATOS-CONFORMES
+               DISPLAY "----- Confirme los datos ingresados -----"
+               PERFORM VARYING IX-MARCA FROM 1 BY 1
+                   UNTIL IX-MARCA > CANT-MARCAS
+                   DISPLAY IX-MARCA ") " ALF-CODIGO (IX-MARCA)
+                       " cant=" ALF-CANTIDAD (IX-MARCA)
+                       " precio=" ALF-PRECIO (IX-MARCA)
+               END-PERFORM
+               DISPLAY "Son correctos los datos (S/N)?"
+               ACCEPT SW-CONFORME
+               IF DATOS-A-CORREGIR
+                   DISPLAY "Que marca desea corregir (numero)?"
+                   ACCEPT IX-MARCA
+                   IF IX-MARCA > ZERO AND IX-MARCA NOT > CANT-MARCAS
+                       DISPLAY "Ingrese el codigo de la marca:"
+                       ACCEPT ALF-CODIGO (IX-MARCA)
+                       DISPLAY "Ingrese la cantidad vendida:"
+                       ACCEPT ALF-CANTIDAD (IX-MARCA)
+                       DISPLAY "Ingrese el precio unitario:"
+                       ACCEPT ALF-PRECIO (IX-MARCA)
+                   END-IF
+                   MOVE "N" TO SW-CONFORME
+               END-IF
+           END-PERFORM.
+       2500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CALCULAR-TOTALES
+      ******************************************************************
+       3000-CALCULAR-TOTALES.
+           MOVE ZERO TO TotalVendidos2.
+           MOVE ZERO TO TotalIngresos.
+           PERFORM VARYING IX-MARCA FROM 1 BY 1
+               UNTIL IX-MARCA > CANT-MARCAS
+               MULTIPLY ALF-CANTIDAD (IX-MARCA) BY ALF-PRECIO (IX-MARCA)
+                   GIVING ALF-IMPORTE (IX-MARCA)
+                   ON SIZE ERROR
+                       DISPLAY "Importe de marca fuera de rango."
+               END-MULTIPLY
+               ADD ALF-CANTIDAD (IX-MARCA) TO TotalVendidos2
+                   ON SIZE ERROR
+                       DISPLAY "Total de unidades fuera de rango."
+               END-ADD
+               ADD ALF-IMPORTE (IX-MARCA)  TO TotalIngresos
+                   ON SIZE ERROR
+                       DISPLAY "Total de ingresos fuera de rango."
+               END-ADD
+           END-PERFORM.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-CALCULAR-PORCENTAJES - por unidades y por ingresos, con
+      *                             resguardo de division por cero
+      ******************************************************************
+       4000-CALCULAR-PORCENTAJES.
+           PERFORM VARYING IX-MARCA FROM 1 BY 1
+               UNTIL IX-MARCA > CANT-MARCAS
+               IF TotalVendidos2 = ZERO
+                   MOVE ZERO TO ALF-PORC-UNIDADES (IX-MARCA)
+               ELSE
+                   MULTIPLY ALF-CANTIDAD (IX-MARCA) BY Porcentaje
+                       GIVING CalculoPorcen
+                       ON SIZE ERROR
+                       DISPLAY "Porcentaje fuera de rango"
+                   END-MULTIPLY
+                   DIVIDE CalculoPorcen BY TotalVendidos2
+                       GIVING ALF-PORC-UNIDADES (IX-MARCA)
+                       ON SIZE ERROR
+                           DISPLAY "Porcentaje unidades fuera de rango."
+                           MOVE ZERO TO ALF-PORC-UNIDADES (IX-MARCA)
+                   END-DIVIDE
+               END-IF
+               IF TotalIngresos = ZERO
+                   MOVE ZERO TO ALF-PORC-INGRESOS (IX-MARCA)
+               ELSE
+                   MULTIPLY ALF-IMPORTE (IX-MARCA) BY Porcentaje
+                       GIVING CalculoPorcen
+                       ON SIZE ERROR
+                       DISPLAY "Porcentaje fuera de rango"
+                   END-MULTIPLY
+                   DIVIDE CalculoPorcen BY TotalIngresos
+                       GIVING ALF-PORC-INGRESOS (IX-MARCA)
+                       ON SIZE ERROR
+                           DISPLAY "Porcentaje ingresos fuera de rango."
+                           MOVE ZERO TO ALF-PORC-INGRESOS (IX-MARCA)
+                   END-DIVIDE
+               END-IF
+           END-PERFORM.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-INFORMAR
+      ******************************************************************
+       5000-INFORMAR.
+           PERFORM VARYING IX-MARCA FROM 1 BY 1
+               UNTIL IX-MARCA > CANT-MARCAS
+               MOVE ALF-PORC-UNIDADES (IX-MARCA) TO WS-ED-VALOR1
+               MOVE ALF-PORC-INGRESOS (IX-MARCA) TO WS-ED-VALOR2
+               DISPLAY "Porcentaje de ventas de " ALF-CODIGO (IX-MARCA)
+                   ": " WS-ED-VALOR1 "% unidades, "
+                   WS-ED-VALOR2 "% de la recaudacion"
+               MOVE SPACES TO REP-LINEA
+               STRING "Marca " ALF-CODIGO (IX-MARCA)
+                   " Unidades%=" WS-ED-VALOR1
+                   " Ingresos%=" WS-ED-VALOR2
+                   DELIMITED BY SIZE INTO REP-LINEA
+               PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT
+               MOVE ALF-PRECIO (IX-MARCA) TO WS-ED-PRECIO
+               STRING "Marca=" ALF-CODIGO (IX-MARCA)
+                   " cantidad=" ALF-CANTIDAD (IX-MARCA)
+                   " precio=" WS-ED-PRECIO
+                   " unidades%=" WS-ED-VALOR1
+                   " ingresos%=" WS-ED-VALOR2
+                   DELIMITED BY SIZE INTO AUD-TEXTO
+               PERFORM 7200-AUDITAR THRU 7200-EXIT
+           END-PERFORM.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-ACUMULAR-SUCURSAL - para el comparativo entre locales
+      ******************************************************************
+       6000-ACUMULAR-SUCURSAL.
+           OPEN EXTEND ALFAJORSUC.
+           IF FS-ALFAJORSUC NOT = "00"
+               OPEN OUTPUT ALFAJORSUC
+           END-IF.
+           PERFORM VARYING IX-MARCA FROM 1 BY 1
+               UNTIL IX-MARCA > CANT-MARCAS
+               MOVE SUCURSAL-ACTUAL              TO ALS-SUCURSAL
+               MOVE ALF-CODIGO (IX-MARCA)        TO ALS-CODIGO-MARCA
+               MOVE ALF-CANTIDAD (IX-MARCA)      TO ALS-CANTIDAD
+               MOVE ALF-PRECIO (IX-MARCA)        TO ALS-PRECIO
+               MOVE ALF-PORC-UNIDADES (IX-MARCA) TO ALS-PORC-UNIDADES
+               MOVE ALF-PORC-INGRESOS (IX-MARCA) TO ALS-PORC-INGRESOS
+               WRITE ALS-REGISTRO
+           END-PERFORM.
+           CLOSE ALFAJORSUC.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-ABRIR-REPORTE - abre el reporte impreso y el auditlog,
+      *                      creandolos si todavia no existen
+      ******************************************************************
+       7000-ABRIR-REPORTE.
+           OPEN EXTEND REPORTE-SALIDA.
+           IF FS-REPORTE NOT = "00"
+               OPEN OUTPUT REPORTE-SALIDA
+           END-IF.
+           OPEN EXTEND AUDITLOG.
+           IF FS-AUDITLOG NOT = "00"
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7100-ESCRIBIR-REPORTE - graba REP-LINEA ya armada por el
+      *                         llamador
+      ******************************************************************
+       7100-ESCRIBIR-REPORTE.
+           WRITE REP-LINEA.
+       7100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7200-AUDITAR - antepone fecha y hora a AUD-TEXTO y lo graba
+      *                en AUDITLOG
+      ******************************************************************
+       7200-AUDITAR.
+           ACCEPT WS-FECHA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AUDIT FROM TIME.
+           MOVE SPACES TO AUD-LINEA.
+           STRING "Ejercicio4 " WS-FECHA-AAAA "-" WS-FECHA-MM "-"
+               WS-FECHA-DD " " WS-HORA-HH ":" WS-HORA-MM ":"
+               WS-HORA-SS " " AUD-TEXTO
+               DELIMITED BY SIZE INTO AUD-LINEA.
+           WRITE AUD-LINEA.
+           MOVE SPACES TO AUD-TEXTO.
+       7200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-CERRAR-REPORTE
+      ******************************************************************
+       7900-CERRAR-REPORTE.
+           CLOSE REPORTE-SALIDA.
+           CLOSE AUDITLOG.
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FIRMA-OPERADOR
+      ******************************************************************
+       8000-FIRMA-OPERADOR.
+           DISPLAY "Ingrese sus iniciales o legajo para el sign-off:".
+           ACCEPT OPERADOR-INICIALES.
+           DISPLAY "Reporte conformado por: " OPERADOR-INICIALES.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Conformado por: " OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+           MOVE SPACES TO AUD-TEXTO.
+           STRING "Sign-off operador=" OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
        END PROGRAM Ejercicio4.
