@@ -0,0 +1,279 @@
+      ******************************************************************
+      *Arma un comparativo lado a lado, por sucursal, de los ingresos
+      *por venta de alfajores (ALFAJORSUC.DAT de Ejercicio4) contra la
+      *recaudacion historica (RECAUDHIST.DAT de Ejercicio5). Se evita
+      *ordenar los archivos de entrada: los totales se acumulan en una
+      *tabla en memoria indexada por codigo de sucursal.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  NF  Version inicial del comparativo de sucursales.
+      * 2026-08-09  NF  Se ensancha REP-LINEA; la corrida no sigue
+      *                 adelante si ALFAJORSUC o RECAUDHIST no
+      *                 abrieron; se agrega tope a la tabla de
+      *                 sucursales (20) con mensaje de tabla llena.
+      * 2026-08-09  NF  Los importes del comparativo ahora llevan el
+      *                 punto decimal. El sign-off del operador se pide
+      *                 antes de cerrar el reporte, y queda asentado en
+      *                 el mismo.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ComparativoSucursales.
+       AUTHOR. N. FEDIUK.
+       INSTALLATION. CONCESIONARIA.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ALFAJORSUC ASSIGN TO "ALFAJORSUC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ALFAJORSUC.
+           SELECT RECAUD-HIST ASSIGN TO "RECAUDHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECAUD-HIST.
+           SELECT REPORTE-COMPARATIVO
+               ASSIGN TO "REPORTE-COMPARATIVO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ALFAJORSUC
+           RECORDING MODE IS F.
+       01  ALS-REGISTRO.
+           05  ALS-SUCURSAL          PIC X(04).
+           05  ALS-CODIGO-MARCA      PIC X(10).
+           05  ALS-CANTIDAD          PIC 9(5).
+           05  ALS-PRECIO            PIC 9(5)V99.
+           05  ALS-PORC-UNIDADES     PIC 9(3)V99.
+           05  ALS-PORC-INGRESOS     PIC 9(3)V99.
+
+       FD  RECAUD-HIST
+           RECORDING MODE IS F.
+       01  RH-REGISTRO.
+           05  RH-SUCURSAL           PIC X(04).
+           05  RH-PERIODO            PIC 9(06).
+           05  RH-CANT-SEMANAS       PIC 9(01).
+           05  RH-SEMANA OCCURS 5 TIMES PIC 9(06)V99.
+           05  RH-TOTAL-RECAUDADO    PIC 9(08)V99.
+           05  RH-PROMEDIO           PIC 9(07)V99.
+
+       FD  REPORTE-COMPARATIVO
+           RECORDING MODE IS F.
+       01  REP-LINEA                PIC X(140).
+
+       WORKING-STORAGE SECTION.
+       77  FS-ALFAJORSUC            PIC X(02) VALUE SPACES.
+       77  FS-RECAUD-HIST           PIC X(02) VALUE SPACES.
+       77  FS-REPORTE               PIC X(02) VALUE SPACES.
+
+       01  SW-FIN-ALFAJORSUC        PIC X(01) VALUE "N".
+           88  FIN-ALFAJORSUC       VALUE "S".
+       01  SW-FIN-RECAUD-HIST       PIC X(01) VALUE "N".
+           88  FIN-RECAUD-HIST      VALUE "S".
+
+       01  SW-INIT-OK               PIC X(01) VALUE "S".
+           88  INIT-OK              VALUE "S".
+       01  SW-SUC-ENCONTRADA        PIC X(01) VALUE "S".
+           88  SUC-ENCONTRADA       VALUE "S".
+
+       77  INGRESO-ALFAJOR          PIC 9(9)V99 COMP-3 VALUE ZERO.
+       77  WS-SUC-BUSCADA           PIC X(04).
+       77  CANT-SUCURSALES          PIC 9(3) COMP VALUE ZERO.
+
+       01  TABLA-SUCURSALES.
+           05  SUC-ENTRY OCCURS 20 TIMES INDEXED BY IX-SUC.
+               10  SUC-CODIGO              PIC X(04).
+               10  SUC-TOTAL-ALFAJORES     PIC 9(9)V99 COMP-3.
+               10  SUC-TOTAL-RECAUDACION   PIC 9(9)V99 COMP-3.
+
+       01  WS-ED-VALOR1             PIC ZZZZZZZZ9.99.
+       01  WS-ED-VALOR2             PIC ZZZZZZZZ9.99.
+
+       01  OPERADOR-INICIALES       PIC X(04).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF INIT-OK
+               PERFORM 2000-PROCESAR-ALFAJORES THRU 2000-EXIT
+               PERFORM 3000-PROCESAR-RECAUDACION THRU 3000-EXIT
+               PERFORM 4000-IMPRIMIR-COMPARATIVO THRU 4000-EXIT
+               PERFORM 8000-FIRMA-OPERADOR THRU 8000-EXIT
+               PERFORM 7900-CERRAR-REPORTE THRU 7900-EXIT
+           END-IF.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INICIALIZAR
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN INPUT ALFAJORSUC.
+           IF FS-ALFAJORSUC NOT = "00"
+               DISPLAY "No se pudo abrir ALFAJORSUC.DAT, FS="
+                   FS-ALFAJORSUC
+               MOVE "N" TO SW-INIT-OK
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN INPUT RECAUD-HIST.
+           IF FS-RECAUD-HIST NOT = "00"
+               DISPLAY "No se pudo abrir RECAUDHIST.DAT, FS="
+                   FS-RECAUD-HIST
+               CLOSE ALFAJORSUC
+               MOVE "N" TO SW-INIT-OK
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT REPORTE-COMPARATIVO.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESAR-ALFAJORES - acumula ingresos por sucursal
+      ******************************************************************
+       2000-PROCESAR-ALFAJORES.
+           PERFORM 2100-LEER-ALFAJORSUC THRU 2100-EXIT.
+           PERFORM 2200-ACUMULAR-ALFAJOR THRU 2200-EXIT
+               UNTIL FIN-ALFAJORSUC.
+           CLOSE ALFAJORSUC.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-ALFAJORSUC.
+           READ ALFAJORSUC NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ALFAJORSUC
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-ACUMULAR-ALFAJOR.
+           MOVE ALS-SUCURSAL TO WS-SUC-BUSCADA.
+           PERFORM 5000-BUSCAR-O-ALTA-SUCURSAL THRU 5000-EXIT.
+           IF SUC-ENCONTRADA
+               MULTIPLY ALS-CANTIDAD BY ALS-PRECIO
+                   GIVING INGRESO-ALFAJOR
+                   ON SIZE ERROR
+                       MOVE ZERO TO INGRESO-ALFAJOR
+               END-MULTIPLY
+               ADD INGRESO-ALFAJOR TO SUC-TOTAL-ALFAJORES (IX-SUC)
+                   ON SIZE ERROR
+                       DISPLAY "Total de alfajores fuera de rango."
+               END-ADD
+           END-IF.
+           PERFORM 2100-LEER-ALFAJORSUC THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESAR-RECAUDACION - acumula recaudacion por sucursal
+      ******************************************************************
+       3000-PROCESAR-RECAUDACION.
+           PERFORM 3100-LEER-RECAUD-HIST THRU 3100-EXIT.
+           PERFORM 3200-ACUMULAR-RECAUDACION THRU 3200-EXIT
+               UNTIL FIN-RECAUD-HIST.
+           CLOSE RECAUD-HIST.
+       3000-EXIT.
+           EXIT.
+
+       3100-LEER-RECAUD-HIST.
+           READ RECAUD-HIST NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-RECAUD-HIST
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-ACUMULAR-RECAUDACION.
+           MOVE RH-SUCURSAL TO WS-SUC-BUSCADA.
+           PERFORM 5000-BUSCAR-O-ALTA-SUCURSAL THRU 5000-EXIT.
+           IF SUC-ENCONTRADA
+               ADD RH-TOTAL-RECAUDADO TO SUC-TOTAL-RECAUDACION (IX-SUC)
+                   ON SIZE ERROR
+                       DISPLAY "Total de recaudacion fuera de rango."
+               END-ADD
+           END-IF.
+           PERFORM 3100-LEER-RECAUD-HIST THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-IMPRIMIR-COMPARATIVO - una linea por sucursal encontrada
+      ******************************************************************
+       4000-IMPRIMIR-COMPARATIVO.
+           MOVE SPACES TO REP-LINEA.
+           STRING "=== COMPARATIVO DE SUCURSALES ==="
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
+           PERFORM VARYING IX-SUC FROM 1 BY 1
+               UNTIL IX-SUC > CANT-SUCURSALES
+               MOVE SUC-TOTAL-ALFAJORES (IX-SUC)   TO WS-ED-VALOR1
+               MOVE SUC-TOTAL-RECAUDACION (IX-SUC) TO WS-ED-VALOR2
+               MOVE SPACES TO REP-LINEA
+               STRING "Sucursal " SUC-CODIGO (IX-SUC)
+                   " Alfajores=" WS-ED-VALOR1
+                   " Recaudacion=" WS-ED-VALOR2
+                   DELIMITED BY SIZE INTO REP-LINEA
+               WRITE REP-LINEA
+               DISPLAY REP-LINEA
+           END-PERFORM.
+           DISPLAY "Comparativo generado en REPORTE-COMPARATIVO.DAT.".
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-BUSCAR-O-ALTA-SUCURSAL - ubica WS-SUC-BUSCADA en la tabla
+      *                               o la da de alta si es la primera
+      *                               vez que aparece
+      ******************************************************************
+       5000-BUSCAR-O-ALTA-SUCURSAL.
+           PERFORM VARYING IX-SUC FROM 1 BY 1
+               UNTIL IX-SUC > CANT-SUCURSALES
+                   OR SUC-CODIGO (IX-SUC) = WS-SUC-BUSCADA
+               CONTINUE
+           END-PERFORM.
+           MOVE "S" TO SW-SUC-ENCONTRADA.
+           IF IX-SUC > CANT-SUCURSALES
+               IF CANT-SUCURSALES >= 20
+                   DISPLAY "Tabla de sucursales llena, se descarta "
+                       WS-SUC-BUSCADA
+                   MOVE "N" TO SW-SUC-ENCONTRADA
+               ELSE
+                   ADD 1 TO CANT-SUCURSALES
+                   MOVE CANT-SUCURSALES TO IX-SUC
+                   MOVE WS-SUC-BUSCADA TO SUC-CODIGO (IX-SUC)
+                   MOVE ZERO TO SUC-TOTAL-ALFAJORES (IX-SUC)
+                   MOVE ZERO TO SUC-TOTAL-RECAUDACION (IX-SUC)
+               END-IF
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FIRMA-OPERADOR
+      ******************************************************************
+       8000-FIRMA-OPERADOR.
+           DISPLAY "Ingrese sus iniciales o legajo para el sign-off:".
+           ACCEPT OPERADOR-INICIALES.
+           DISPLAY "Comparativo conformado por: " OPERADOR-INICIALES.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Conformado por: " OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO REP-LINEA.
+           WRITE REP-LINEA.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-CERRAR-REPORTE
+      ******************************************************************
+       7900-CERRAR-REPORTE.
+           CLOSE REPORTE-COMPARATIVO.
+       7900-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM ComparativoSucursales.
