@@ -0,0 +1,339 @@
+      ******************************************************************
+      *Extracto contable (GL) de un periodo liquidado: toma los totales
+      *de sueldos netos liquidados por Ejercicio1 (SUELDOMES.DAT) y los
+      *totales de comisiones liquidadas por Ejercicio2 (VTASMES.DAT) y
+      *arma un archivo de ancho fijo para la importacion contable.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  NF  Version inicial del extracto contable.
+      * 2026-08-09  NF  Se ensancha AUD-TEXTO y AUD-LINEA para no
+      *                 truncar los importes; la corrida no sigue
+      *                 adelante si SUELDOMES o VTASMES no abrieron.
+      * 2026-08-09  NF  Los totales que se muestran por pantalla ahora
+      *                 llevan el punto decimal. El sign-off del
+      *                 operador se pide antes de cerrar el extracto y
+      *                 la auditoria, y queda asentado en la auditoria.
+      * 2026-08-09  NF  El sign-off ya no escribe un registro FIRMA en
+      *                 GLEXTRACTO.DAT: ese archivo lo consume el
+      *                 importador contable y debe llevar unicamente
+      *                 las lineas de cuenta que espera. Si el total de
+      *                 sueldos o de comisiones desborda el COMP-3 al
+      *                 acumularlo, la corrida se aborta sin generar el
+      *                 extracto en lugar de seguir con un total
+      *                 truncado.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExtractoGL.
+       AUTHOR. N. FEDIUK.
+       INSTALLATION. CONCESIONARIA.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUELDOMES ASSIGN TO "SUELDOMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SUELDOMES.
+           SELECT VTASMES ASSIGN TO "VTASMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VTASMES.
+           SELECT GL-EXTRACTO ASSIGN TO "GLEXTRACTO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-GL.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUELDOMES
+           RECORDING MODE IS F.
+       01  SM-REGISTRO.
+           05  SM-LEGAJO            PIC 9(5).
+           05  SM-PERIODO           PIC 9(6).
+           05  SM-SUELDO-BRUTO      PIC 9(7)V99.
+           05  SM-SUELDO-NETO       PIC 9(7)V99.
+
+       FD  VTASMES
+           RECORDING MODE IS F.
+       01  VTM-REGISTRO.
+           05  VTM-LEGAJO            PIC 9(5).
+           05  VTM-PERIODO           PIC 9(6).
+           05  VTM-AUTOS-NETOS       PIC 9(3).
+           05  VTM-PREMIO-TOTAL      PIC 9(7)V99.
+           05  VTM-CUOTA-MENSUAL     PIC 9(3).
+
+      *----------------------------------------------------------------
+      * Linea de ancho fijo para el importador contable:
+      * cuenta(10) periodo(6) importe(11) signo(1) descripcion(40)
+      * filler hasta completar 80 posiciones.
+      *----------------------------------------------------------------
+       FD  GL-EXTRACTO
+           RECORDING MODE IS F.
+       01  GL-REGISTRO.
+           05  GL-CUENTA            PIC X(10).
+           05  GL-PERIODO           PIC 9(06).
+           05  GL-IMPORTE           PIC 9(09)V99.
+           05  GL-SIGNO             PIC X(01).
+           05  GL-DESCRIPCION       PIC X(40).
+           05  FILLER               PIC X(12).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       01  AUD-LINEA                PIC X(180).
+
+       WORKING-STORAGE SECTION.
+       77  FS-SUELDOMES             PIC X(02) VALUE SPACES.
+       77  FS-VTASMES               PIC X(02) VALUE SPACES.
+       77  FS-GL                    PIC X(02) VALUE SPACES.
+       77  FS-AUDITLOG              PIC X(02) VALUE SPACES.
+       77  PERIODO-ACTUAL           PIC 9(06).
+       77  TOTAL-SUELDOS-NETOS      PIC 9(9)V99 COMP-3 VALUE ZERO.
+       77  TOTAL-COMISIONES         PIC 9(9)V99 COMP-3 VALUE ZERO.
+       77  CANT-LEGAJOS-SUELDO      PIC 9(5) COMP VALUE ZERO.
+       77  CANT-LEGAJOS-COMISION    PIC 9(5) COMP VALUE ZERO.
+
+       01  SW-FIN-SUELDOMES         PIC X(01) VALUE "N".
+           88  FIN-SUELDOMES        VALUE "S".
+       01  SW-FIN-VTASMES           PIC X(01) VALUE "N".
+           88  FIN-VTASMES          VALUE "S".
+
+       01  SW-INIT-OK               PIC X(01) VALUE "S".
+           88  INIT-OK              VALUE "S".
+
+       01  SW-TOTAL-OK              PIC X(01) VALUE "S".
+           88  TOTAL-OK             VALUE "S".
+
+       01  OPERADOR-INICIALES       PIC X(04).
+
+      *----------------------------------------------------------------
+      * RASTRO DE AUDITORIA
+      *----------------------------------------------------------------
+       01  WS-FECHA-AUDIT.
+           05  WS-FECHA-AAAA        PIC 9(04).
+           05  WS-FECHA-MM          PIC 9(02).
+           05  WS-FECHA-DD          PIC 9(02).
+       01  WS-HORA-AUDIT.
+           05  WS-HORA-HH           PIC 9(02).
+           05  WS-HORA-MM           PIC 9(02).
+           05  WS-HORA-SS           PIC 9(02).
+           05  WS-HORA-CC           PIC 9(02).
+       01  AUD-TEXTO                PIC X(140) VALUE SPACES.
+       01  WS-ED-VALOR1             PIC ZZZZZZZZ9.99.
+       01  WS-ED-CANT               PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF INIT-OK
+               PERFORM 2000-SUMAR-SUELDOS THRU 2000-EXIT
+               PERFORM 3000-SUMAR-COMISIONES THRU 3000-EXIT
+               IF TOTAL-OK
+                   PERFORM 4000-GRABAR-EXTRACTO THRU 4000-EXIT
+                   PERFORM 8000-FIRMA-OPERADOR THRU 8000-EXIT
+               ELSE
+                   DISPLAY "Extracto NO generado: total fuera de rango."
+               END-IF
+               PERFORM 7900-CERRAR-REPORTE THRU 7900-EXIT
+           END-IF.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INICIALIZAR
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "Ingrese el periodo a extractar (AAAAMM):".
+           ACCEPT PERIODO-ACTUAL.
+           OPEN INPUT SUELDOMES.
+           IF FS-SUELDOMES NOT = "00"
+               DISPLAY "No se pudo abrir SUELDOMES.DAT, FS="
+                   FS-SUELDOMES
+               MOVE "N" TO SW-INIT-OK
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN INPUT VTASMES.
+           IF FS-VTASMES NOT = "00"
+               DISPLAY "No se pudo abrir VTASMES.DAT, FS="
+                   FS-VTASMES
+               CLOSE SUELDOMES
+               MOVE "N" TO SW-INIT-OK
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN OUTPUT GL-EXTRACTO.
+           OPEN EXTEND AUDITLOG.
+           IF FS-AUDITLOG NOT = "00"
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-SUMAR-SUELDOS - totaliza SUELDO-NETO del periodo pedido
+      ******************************************************************
+       2000-SUMAR-SUELDOS.
+           PERFORM 2100-LEER-SUELDOMES THRU 2100-EXIT.
+           PERFORM 2200-ACUMULAR-SUELDO THRU 2200-EXIT
+               UNTIL FIN-SUELDOMES.
+           CLOSE SUELDOMES.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-SUELDOMES.
+           READ SUELDOMES NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-SUELDOMES
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-ACUMULAR-SUELDO.
+           IF SM-PERIODO = PERIODO-ACTUAL
+               ADD SM-SUELDO-NETO TO TOTAL-SUELDOS-NETOS
+                   ON SIZE ERROR
+                       DISPLAY
+                           "Total de sueldos fuera de rango, abortando."
+                       MOVE "N" TO SW-TOTAL-OK
+                       MOVE "S" TO SW-FIN-SUELDOMES
+                   NOT ON SIZE ERROR
+                       ADD 1 TO CANT-LEGAJOS-SUELDO
+               END-ADD
+           END-IF.
+           IF NOT FIN-SUELDOMES
+               PERFORM 2100-LEER-SUELDOMES THRU 2100-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-SUMAR-COMISIONES - totaliza PREMIO-TOTAL del periodo pedido
+      ******************************************************************
+       3000-SUMAR-COMISIONES.
+           PERFORM 3100-LEER-VTASMES THRU 3100-EXIT.
+           PERFORM 3200-ACUMULAR-COMISION THRU 3200-EXIT
+               UNTIL FIN-VTASMES.
+           CLOSE VTASMES.
+       3000-EXIT.
+           EXIT.
+
+       3100-LEER-VTASMES.
+           READ VTASMES NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-VTASMES
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-ACUMULAR-COMISION.
+           IF VTM-PERIODO = PERIODO-ACTUAL
+               ADD VTM-PREMIO-TOTAL TO TOTAL-COMISIONES
+                   ON SIZE ERROR
+                       DISPLAY "Total de comisiones fuera de rango."
+                       MOVE "N" TO SW-TOTAL-OK
+                       MOVE "S" TO SW-FIN-VTASMES
+                   NOT ON SIZE ERROR
+                       ADD 1 TO CANT-LEGAJOS-COMISION
+               END-ADD
+           END-IF.
+           IF NOT FIN-VTASMES
+               PERFORM 3100-LEER-VTASMES THRU 3100-EXIT
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-GRABAR-EXTRACTO - arma las lineas del archivo contable
+      ******************************************************************
+       4000-GRABAR-EXTRACTO.
+           MOVE SPACES TO GL-REGISTRO.
+           MOVE "4100"          TO GL-CUENTA.
+           MOVE PERIODO-ACTUAL  TO GL-PERIODO.
+           MOVE TOTAL-SUELDOS-NETOS TO GL-IMPORTE.
+           MOVE "D"             TO GL-SIGNO.
+           MOVE "SUELDOS NETOS LIQUIDADOS" TO GL-DESCRIPCION.
+           WRITE GL-REGISTRO.
+           MOVE TOTAL-SUELDOS-NETOS TO WS-ED-VALOR1.
+           MOVE CANT-LEGAJOS-SUELDO TO WS-ED-CANT.
+           MOVE SPACES TO AUD-TEXTO.
+           STRING "ExtractoGL periodo=" PERIODO-ACTUAL
+               " cuenta=4100 legajos=" WS-ED-CANT
+               " totalSueldos=" WS-ED-VALOR1
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+
+           MOVE SPACES TO GL-REGISTRO.
+           MOVE "4200"          TO GL-CUENTA.
+           MOVE PERIODO-ACTUAL  TO GL-PERIODO.
+           MOVE TOTAL-COMISIONES TO GL-IMPORTE.
+           MOVE "D"             TO GL-SIGNO.
+           MOVE "COMISIONES LIQUIDADAS" TO GL-DESCRIPCION.
+           WRITE GL-REGISTRO.
+           MOVE TOTAL-COMISIONES     TO WS-ED-VALOR1.
+           MOVE CANT-LEGAJOS-COMISION TO WS-ED-CANT.
+           MOVE SPACES TO AUD-TEXTO.
+           STRING "ExtractoGL periodo=" PERIODO-ACTUAL
+               " cuenta=4200 legajos=" WS-ED-CANT
+               " totalComisiones=" WS-ED-VALOR1
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+
+           DISPLAY "Extracto contable generado para el periodo "
+               PERIODO-ACTUAL " en GLEXTRACTO.DAT.".
+           MOVE TOTAL-SUELDOS-NETOS TO WS-ED-VALOR1.
+           DISPLAY "  Total sueldos netos..: " WS-ED-VALOR1.
+           MOVE TOTAL-COMISIONES TO WS-ED-VALOR1.
+           DISPLAY "  Total comisiones.....: " WS-ED-VALOR1.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7200-AUDITAR - antepone fecha y hora a AUD-TEXTO y lo graba
+      *                en AUDITLOG
+      ******************************************************************
+       7200-AUDITAR.
+           ACCEPT WS-FECHA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AUDIT FROM TIME.
+           MOVE SPACES TO AUD-LINEA.
+           STRING "ExtractoGL " WS-FECHA-AAAA "-" WS-FECHA-MM "-"
+               WS-FECHA-DD " " WS-HORA-HH ":" WS-HORA-MM ":"
+               WS-HORA-SS " " AUD-TEXTO
+               DELIMITED BY SIZE INTO AUD-LINEA.
+           WRITE AUD-LINEA.
+           MOVE SPACES TO AUD-TEXTO.
+       7200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-CERRAR-REPORTE
+      ******************************************************************
+       7900-CERRAR-REPORTE.
+           CLOSE GL-EXTRACTO.
+           CLOSE AUDITLOG.
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FIRMA-OPERADOR - deja asentado quien conformo el extracto
+      *                       en la auditoria. GLEXTRACTO.DAT no lleva
+      *                       un registro de sign-off: lo consume el
+      *                       importador contable, que solo espera las
+      *                       lineas de cuenta armadas en 4000.
+      ******************************************************************
+       8000-FIRMA-OPERADOR.
+           DISPLAY "Ingrese sus iniciales o legajo para el sign-off:".
+           ACCEPT OPERADOR-INICIALES.
+           DISPLAY "Extracto conformado por: " OPERADOR-INICIALES.
+           MOVE SPACES TO AUD-TEXTO.
+           STRING "ExtractoGL periodo=" PERIODO-ACTUAL
+               " sign-off operador=" OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM ExtractoGL.
