@@ -5,25 +5,350 @@
       *pagar.
       *Ejemplo. Si la cantidad de autos vendidos fuera 4 entonces el sueldo total a pagar es de
       *$ 23.000
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  NF  El premio por auto ahora se escalona: $2000 los
+      *                 primeros 5 autos del mes y $3000 de ahi en mas.
+      * 2026-08-09  NF  Se reemplaza el ingreso por teclado por la
+      *                 lectura del padron de vendedores (VENDEDORES),
+      *                 liquidando la nomina completa del salon en una
+      *                 corrida.
+      * 2026-08-09  NF  Cada liquidacion se acumula en el historico
+      *                 mensual VTASMES para comparar contra la cuota.
+      * 2026-08-09  NF  Los autos devueltos se netean contra los autos
+      *                 vendidos antes de calcular el premio, para
+      *                 evitar pagar comision por unidades anuladas.
+      * 2026-08-09  NF  Cada corrida graba un reporte impreso
+      *                 (REPORTE-COMISIONES.DAT) y un rastro de
+      *                 auditoria (AUDITLOG.DAT).
+      * 2026-08-09  NF  Se ensanchan REP-LINEA, AUD-TEXTO y AUD-LINEA
+      *                 para no truncar los importes; la corrida no
+      *                 sigue adelante si VENDEDORES no abrio; la marca
+      *                 de debajo de la cuota mensual ahora queda en el
+      *                 reporte y en la auditoria ademas de la pantalla
+      * 2026-08-09  NF  Los importes que se muestran por pantalla y se
+      *                 graban en el reporte/auditoria ahora llevan el
+      *                 punto decimal. El sign-off del operador se pide
+      *                 antes de cerrar el reporte y auditoria, y queda
+      *                 asentado en ambos.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio2.
+       AUTHOR. N. FEDIUK.
+       INSTALLATION. CONCESIONARIA.
+       DATE-WRITTEN. 2020-05-01.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDEDORES ASSIGN TO "VENDEDORES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS VEN-LEGAJO
+               FILE STATUS IS FS-VENDEDORES.
+           SELECT VTASMES ASSIGN TO "VTASMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VTASMES.
+           SELECT REPORTE-SALIDA ASSIGN TO "REPORTE-COMISIONES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITLOG.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  VENDEDORES.
+       01  VEN-REGISTRO.
+           05  VEN-LEGAJO            PIC 9(5).
+           05  VEN-NOMBRE            PIC X(20).
+           05  VEN-AUTOS-VENDIDOS    PIC 9(3).
+           05  VEN-AUTOS-DEVUELTOS   PIC 9(3).
+           05  VEN-CUOTA-MENSUAL     PIC 9(3).
+
+       FD  VTASMES
+           RECORDING MODE IS F.
+       01  VTM-REGISTRO.
+           05  VTM-LEGAJO            PIC 9(5).
+           05  VTM-PERIODO           PIC 9(6).
+           05  VTM-AUTOS-NETOS       PIC 9(3).
+           05  VTM-PREMIO-TOTAL      PIC 9(7)V99.
+           05  VTM-CUOTA-MENSUAL     PIC 9(3).
+
+       FD  REPORTE-SALIDA
+           RECORDING MODE IS F.
+       01  REP-LINEA                PIC X(140).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       01  AUD-LINEA                PIC X(180).
+
        WORKING-STORAGE SECTION.
-       01  sueldoFijo pic 9(5) value 15000.
-       01  premio pic 9(5) value 2000.
+       01  sueldoFijo pic 9(5)V99 COMP-3 value 15000.
+       01  premio pic 9(5)V99 COMP-3 value 2000.
+       01  premioExtra pic 9(5)V99 COMP-3 value 3000.
        01  autos pic 9(3).
-       01  premioTotal pic 9(7).
-       01  resultado pic 9(7).
+       01  autosDevueltos pic 9(3).
+       01  autosNetos pic 9(3).
+       01  premioTotal pic 9(7)V99 COMP-3.
+       01  resultado pic 9(7)V99 COMP-3.
+
+       77  TOPE-PRIMER-TRAMO        PIC 9(3)    VALUE 5.
+       77  AUTOS-TRAMO2             PIC 9(3)    VALUE ZERO.
+       77  IMPORTE-TRAMO2           PIC 9(7)V99 COMP-3 VALUE ZERO.
+       77  FS-VENDEDORES            PIC X(02)   VALUE SPACES.
+       77  FS-VTASMES               PIC X(02)   VALUE SPACES.
+       77  TOTAL-NOMINA             PIC 9(9)V99 COMP-3 VALUE ZERO.
+       77  CANT-VENDEDORES          PIC 9(5) COMP VALUE ZERO.
+       77  PERIODO-ACTUAL           PIC 9(06).
+       77  FS-REPORTE               PIC X(02) VALUE SPACES.
+       77  FS-AUDITLOG              PIC X(02) VALUE SPACES.
+
+       01  SW-FIN-VENDEDORES        PIC X(01) VALUE "N".
+           88  FIN-VENDEDORES       VALUE "S".
+
+       01  SW-INIT-OK               PIC X(01) VALUE "S".
+           88  INIT-OK              VALUE "S".
+
+       01  OPERADOR-INICIALES       PIC X(04).
+
+      *----------------------------------------------------------------
+      * REPORTE IMPRESO Y RASTRO DE AUDITORIA
+      *----------------------------------------------------------------
+       01  WS-FECHA-AUDIT.
+           05  WS-FECHA-AAAA        PIC 9(04).
+           05  WS-FECHA-MM          PIC 9(02).
+           05  WS-FECHA-DD          PIC 9(02).
+       01  WS-HORA-AUDIT.
+           05  WS-HORA-HH           PIC 9(02).
+           05  WS-HORA-MM           PIC 9(02).
+           05  WS-HORA-SS           PIC 9(02).
+           05  WS-HORA-CC           PIC 9(02).
+       01  AUD-TEXTO                PIC X(140) VALUE SPACES.
+       01  WS-ED-VALOR1             PIC ZZZZZZ9.99.
+       01  WS-ED-VALOR2             PIC ZZZZZZZZ9.99.
+       01  WS-ED-VALOR3             PIC ZZ9.99.
+       01  WS-ED-CANT               PIC ZZZZ9.
+       01  WS-MARCA-CUOTA           PIC X(30) VALUE SPACES.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           display "Ingrese la cantidad de autos vendidos:".
-           ACCEPT autos.
-           MULTIPLY autos by premio GIVING premioTotal.
-           add premioTotal to sueldoFijo GIVING resultado.
-           DISPLAY "Total a pagar: "resultado.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           IF INIT-OK
+               PERFORM 7000-ABRIR-REPORTE THRU 7000-EXIT
+               PERFORM 2000-PROCESAR-NOMINA THRU 2000-EXIT
+               PERFORM 8000-FIRMA-OPERADOR THRU 8000-EXIT
+               PERFORM 7900-CERRAR-REPORTE THRU 7900-EXIT
+           END-IF.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INICIALIZAR
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "Ingrese el periodo a liquidar (AAAAMM):".
+           ACCEPT PERIODO-ACTUAL.
+           OPEN INPUT VENDEDORES.
+           IF FS-VENDEDORES NOT = "00"
+               DISPLAY "No se pudo abrir VENDEDORES.DAT, FS="
+                   FS-VENDEDORES
+               MOVE "N" TO SW-INIT-OK
+               GO TO 1000-EXIT
+           END-IF.
+           OPEN EXTEND VTASMES.
+           IF FS-VTASMES NOT = "00"
+               CLOSE VTASMES
+               OPEN OUTPUT VTASMES
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESAR-NOMINA - recorre el padron y liquida a cada uno
+      ******************************************************************
+       2000-PROCESAR-NOMINA.
+           PERFORM 2100-LEER-VENDEDOR THRU 2100-EXIT.
+           PERFORM 2200-LIQUIDAR-VENDEDOR THRU 2200-EXIT
+               UNTIL FIN-VENDEDORES.
+           CLOSE VENDEDORES.
+           CLOSE VTASMES.
+           MOVE CANT-VENDEDORES TO WS-ED-CANT.
+           MOVE TOTAL-NOMINA    TO WS-ED-VALOR2.
+           DISPLAY "Total de vendedores liquidados: " WS-ED-CANT.
+           DISPLAY "Total general de nomina........: " WS-ED-VALOR2.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Total vendedores: " WS-ED-CANT
+               " Total nomina: " WS-ED-VALOR2
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       2100-LEER-VENDEDOR.
+           READ VENDEDORES NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-VENDEDORES
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+       2200-LIQUIDAR-VENDEDOR.
+           MOVE VEN-AUTOS-VENDIDOS  TO autos.
+           MOVE VEN-AUTOS-DEVUELTOS TO autosDevueltos.
+           IF autosDevueltos > autos
+               MOVE ZERO TO autosNetos
+           ELSE
+               SUBTRACT autosDevueltos FROM autos GIVING autosNetos
+                   ON SIZE ERROR
+                       MOVE ZERO TO autosNetos
+               END-SUBTRACT
+           END-IF.
+           PERFORM 3000-CALCULAR-PREMIO THRU 3000-EXIT.
+           ADD premioTotal TO sueldoFijo GIVING resultado
+               ON SIZE ERROR
+                   DISPLAY "Total a pagar fuera de rango."
+           END-ADD.
+           MOVE premioTotal TO WS-ED-VALOR1.
+           MOVE resultado   TO WS-ED-VALOR2.
+           DISPLAY "Legajo " VEN-LEGAJO " " VEN-NOMBRE.
+           DISPLAY "  Autos netos: " autosNetos
+               " Premio: " WS-ED-VALOR1 " Total a pagar: " WS-ED-VALOR2.
+           IF autosNetos < VEN-CUOTA-MENSUAL
+               DISPLAY "  *** DEBAJO DE LA CUOTA MENSUAL ***"
+               MOVE "  *** DEBAJO DE LA CUOTA MENSUAL ***"
+                   TO WS-MARCA-CUOTA
+           ELSE
+               MOVE SPACES TO WS-MARCA-CUOTA
+           END-IF.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Legajo " VEN-LEGAJO " " VEN-NOMBRE
+               " Autos netos: " autosNetos
+               " Premio: " WS-ED-VALOR1
+               " Total: " WS-ED-VALOR2
+               WS-MARCA-CUOTA
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+           STRING "Legajo=" VEN-LEGAJO " autosVendidos=" autos
+               " autosDevueltos=" autosDevueltos
+               " autosNetos=" autosNetos
+               " premio=" WS-ED-VALOR1 " total=" WS-ED-VALOR2
+               WS-MARCA-CUOTA
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+           MOVE VEN-LEGAJO          TO VTM-LEGAJO.
+           MOVE PERIODO-ACTUAL      TO VTM-PERIODO.
+           MOVE autosNetos          TO VTM-AUTOS-NETOS.
+           MOVE premioTotal         TO VTM-PREMIO-TOTAL.
+           MOVE VEN-CUOTA-MENSUAL   TO VTM-CUOTA-MENSUAL.
+           WRITE VTM-REGISTRO.
+           ADD resultado TO TOTAL-NOMINA.
+           ADD 1 TO CANT-VENDEDORES.
+           PERFORM 2100-LEER-VENDEDOR THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CALCULAR-PREMIO - escalonado: $2000 primeros 5, $3000 resto
+      ******************************************************************
+       3000-CALCULAR-PREMIO.
+           IF autosNetos NOT > TOPE-PRIMER-TRAMO
+               MULTIPLY autosNetos BY premio GIVING premioTotal
+                   ON SIZE ERROR
+                       DISPLAY "Premio fuera de rango."
+               END-MULTIPLY
+           ELSE
+               MULTIPLY TOPE-PRIMER-TRAMO BY premio GIVING premioTotal
+                   ON SIZE ERROR
+                       DISPLAY "Premio del primer tramo fuera de rango."
+               END-MULTIPLY
+               SUBTRACT TOPE-PRIMER-TRAMO FROM autosNetos
+                   GIVING AUTOS-TRAMO2
+               MULTIPLY AUTOS-TRAMO2 BY premioExtra
+                   GIVING IMPORTE-TRAMO2
+                   ON SIZE ERROR
+                       DISPLAY "Premio extra fuera de rango."
+               END-MULTIPLY
+               ADD IMPORTE-TRAMO2 TO premioTotal
+                   ON SIZE ERROR
+                       DISPLAY "Premio total fuera de rango."
+               END-ADD
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-ABRIR-REPORTE - abre el reporte impreso y el auditlog,
+      *                      creandolos si todavia no existen
+      ******************************************************************
+       7000-ABRIR-REPORTE.
+           OPEN EXTEND REPORTE-SALIDA.
+           IF FS-REPORTE NOT = "00"
+               OPEN OUTPUT REPORTE-SALIDA
+           END-IF.
+           OPEN EXTEND AUDITLOG.
+           IF FS-AUDITLOG NOT = "00"
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7100-ESCRIBIR-REPORTE - graba REP-LINEA ya armada por el
+      *                         llamador
+      ******************************************************************
+       7100-ESCRIBIR-REPORTE.
+           WRITE REP-LINEA.
+       7100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7200-AUDITAR - antepone fecha y hora a AUD-TEXTO y lo graba
+      *                en AUDITLOG
+      ******************************************************************
+       7200-AUDITAR.
+           ACCEPT WS-FECHA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AUDIT FROM TIME.
+           MOVE SPACES TO AUD-LINEA.
+           STRING "Ejercicio2 " WS-FECHA-AAAA "-" WS-FECHA-MM "-"
+               WS-FECHA-DD " " WS-HORA-HH ":" WS-HORA-MM ":"
+               WS-HORA-SS " " AUD-TEXTO
+               DELIMITED BY SIZE INTO AUD-LINEA.
+           WRITE AUD-LINEA.
+           MOVE SPACES TO AUD-TEXTO.
+       7200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-CERRAR-REPORTE
+      ******************************************************************
+       7900-CERRAR-REPORTE.
+           CLOSE REPORTE-SALIDA.
+           CLOSE AUDITLOG.
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FIRMA-OPERADOR
+      ******************************************************************
+       8000-FIRMA-OPERADOR.
+           DISPLAY "Ingrese sus iniciales o legajo para el sign-off:".
+           ACCEPT OPERADOR-INICIALES.
+           DISPLAY "Liquidacion conformada por: " OPERADOR-INICIALES.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Conformado por: " OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+           MOVE SPACES TO AUD-TEXTO.
+           STRING "Sign-off operador=" OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
            STOP RUN.
        END PROGRAM Ejercicio2.
