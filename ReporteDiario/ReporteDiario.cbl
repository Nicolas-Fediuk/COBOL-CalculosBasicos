@@ -0,0 +1,441 @@
+      ******************************************************************
+      *Consolida en un unico reporte diario las salidas impresas de los
+      *cinco programas (sueldos, comisiones, ocupacion, alfajores y
+      *recaudacion), para no tener que revisar cinco archivos sueltos.
+      *Si alguno de los cinco todavia no corrio en el dia simplemente se
+      *informa que no hay datos, sin abortar el resto del consolidado.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  NF  Version inicial del consolidado diario.
+      * 2026-08-09  NF  Se ensanchan los renglones de lectura de cada
+      *                 reporte diario para que coincidan con el nuevo
+      *                 ancho de los reportes que los generan.
+      * 2026-08-09  NF  El sign-off del operador se pide antes de cerrar
+      *                 el consolidado, y queda asentado en el mismo.
+      * 2026-08-09  NF  Se agrega REPORTEDIARIO.CTL para recordar, por
+      *                 cada reporte de origen, cuantos renglones ya se
+      *                 consolidaron. Asi la proxima corrida salta esos
+      *                 renglones y solo copia lo nuevo, sin vaciar los
+      *                 reportes de origen (que deben quedar retenidos
+      *                 integros como constancia de cada corrida).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReporteDiario.
+       AUTHOR. N. FEDIUK.
+       INSTALLATION. CONCESIONARIA.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-SUELDO ASSIGN TO "REPORTE-SUELDO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SUELDO.
+           SELECT REPORTE-COMISIONES ASSIGN TO "REPORTE-COMISIONES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-COMISIONES.
+           SELECT REPORTE-OCUPACION ASSIGN TO "REPORTE-OCUPACION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-OCUPACION.
+           SELECT REPORTE-ALFAJORES ASSIGN TO "REPORTE-ALFAJORES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ALFAJORES.
+           SELECT REPORTE-RECAUDACION
+               ASSIGN TO "REPORTE-RECAUDACION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECAUDACION.
+           SELECT REPORTE-CONSOLIDADO ASSIGN TO "REPORTEDIARIO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CONSOLIDADO.
+           SELECT REPORTE-CTL ASSIGN TO "REPORTEDIARIO.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE-SUELDO
+           RECORDING MODE IS F.
+       01  RS-LINEA                 PIC X(140).
+
+       FD  REPORTE-COMISIONES
+           RECORDING MODE IS F.
+       01  RC-LINEA                 PIC X(140).
+
+       FD  REPORTE-OCUPACION
+           RECORDING MODE IS F.
+       01  RO-LINEA                 PIC X(140).
+
+       FD  REPORTE-ALFAJORES
+           RECORDING MODE IS F.
+       01  RA-LINEA                 PIC X(140).
+
+       FD  REPORTE-RECAUDACION
+           RECORDING MODE IS F.
+       01  RR-LINEA                 PIC X(140).
+
+       FD  REPORTE-CONSOLIDADO
+           RECORDING MODE IS F.
+       01  REP-OUT-LINEA            PIC X(140).
+
+       FD  REPORTE-CTL
+           RECORDING MODE IS F.
+       01  CTL-REC-LINEA            PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       77  FS-SUELDO                PIC X(02) VALUE SPACES.
+       77  FS-COMISIONES            PIC X(02) VALUE SPACES.
+       77  FS-OCUPACION             PIC X(02) VALUE SPACES.
+       77  FS-ALFAJORES             PIC X(02) VALUE SPACES.
+       77  FS-RECAUDACION           PIC X(02) VALUE SPACES.
+       77  FS-CONSOLIDADO           PIC X(02) VALUE SPACES.
+       77  FS-CTL                   PIC X(02) VALUE SPACES.
+
+       01  SW-FIN-ORIGEN            PIC X(01) VALUE "N".
+           88  FIN-ORIGEN           VALUE "S".
+
+       01  OPERADOR-INICIALES       PIC X(04).
+
+       77  WS-SALTAR-CONT           PIC 9(07) COMP VALUE ZERO.
+
+      *    Cuenta, por reporte de origen, cuantos renglones ya fueron
+      *    consolidados en corridas anteriores. Se lee de
+      *    REPORTEDIARIO.CTL al iniciar y se regraba al terminar.
+       01  CTL-REGISTRO.
+           05  CTL-CANT-SUELDO        PIC 9(07).
+           05  CTL-CANT-COMISIONES    PIC 9(07).
+           05  CTL-CANT-OCUPACION     PIC 9(07).
+           05  CTL-CANT-ALFAJORES     PIC 9(07).
+           05  CTL-CANT-RECAUDACION   PIC 9(07).
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 2000-CONSOLIDAR-SUELDO THRU 2000-EXIT.
+           PERFORM 2100-CONSOLIDAR-COMISIONES THRU 2100-EXIT.
+           PERFORM 2200-CONSOLIDAR-OCUPACION THRU 2200-EXIT.
+           PERFORM 2300-CONSOLIDAR-ALFAJORES THRU 2300-EXIT.
+           PERFORM 2400-CONSOLIDAR-RECAUDACION THRU 2400-EXIT.
+           PERFORM 7950-ACTUALIZAR-CONTROL THRU 7950-EXIT.
+           PERFORM 8000-FIRMA-OPERADOR THRU 8000-EXIT.
+           PERFORM 7900-CERRAR-REPORTE THRU 7900-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INICIALIZAR
+      ******************************************************************
+       1000-INICIALIZAR.
+           OPEN OUTPUT REPORTE-CONSOLIDADO.
+           MOVE ZERO TO CTL-REGISTRO.
+           OPEN INPUT REPORTE-CTL.
+           IF FS-CTL = "00"
+               READ REPORTE-CTL NEXT RECORD
+                   NOT AT END
+                       MOVE CTL-REC-LINEA TO CTL-REGISTRO
+               END-READ
+               CLOSE REPORTE-CTL
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-CONSOLIDAR-SUELDO - copia REPORTE-SUELDO.DAT de Ejercicio1
+      ******************************************************************
+       2000-CONSOLIDAR-SUELDO.
+           MOVE SPACES TO REP-OUT-LINEA.
+           STRING "=== SUELDOS (Ejercicio1) ==="
+               DELIMITED BY SIZE INTO REP-OUT-LINEA.
+           WRITE REP-OUT-LINEA.
+           OPEN INPUT REPORTE-SUELDO.
+           IF FS-SUELDO NOT = "00"
+               MOVE SPACES TO REP-OUT-LINEA
+               STRING "  (sin datos para el dia de hoy)"
+                   DELIMITED BY SIZE INTO REP-OUT-LINEA
+               WRITE REP-OUT-LINEA
+           ELSE
+               MOVE "N" TO SW-FIN-ORIGEN
+               MOVE ZERO TO WS-SALTAR-CONT
+               PERFORM 2005-SALTAR-SUELDO THRU 2005-EXIT
+                   UNTIL FIN-ORIGEN OR WS-SALTAR-CONT >= CTL-CANT-SUELDO
+               IF NOT FIN-ORIGEN
+                   PERFORM 2010-LEER-SUELDO THRU 2010-EXIT
+                       UNTIL FIN-ORIGEN
+               END-IF
+               CLOSE REPORTE-SUELDO
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *    Salta los renglones ya consolidados en corridas anteriores.
+       2005-SALTAR-SUELDO.
+           READ REPORTE-SUELDO NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ORIGEN
+               NOT AT END
+                   ADD 1 TO WS-SALTAR-CONT
+           END-READ.
+       2005-EXIT.
+           EXIT.
+
+       2010-LEER-SUELDO.
+           READ REPORTE-SUELDO NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ORIGEN
+               NOT AT END
+                   MOVE RS-LINEA TO REP-OUT-LINEA
+                   WRITE REP-OUT-LINEA
+                   ADD 1 TO CTL-CANT-SUELDO
+           END-READ.
+       2010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-CONSOLIDAR-COMISIONES - copia REPORTE-COMISIONES.DAT
+      ******************************************************************
+       2100-CONSOLIDAR-COMISIONES.
+           MOVE SPACES TO REP-OUT-LINEA.
+           STRING "=== COMISIONES (Ejercicio2) ==="
+               DELIMITED BY SIZE INTO REP-OUT-LINEA.
+           WRITE REP-OUT-LINEA.
+           OPEN INPUT REPORTE-COMISIONES.
+           IF FS-COMISIONES NOT = "00"
+               MOVE SPACES TO REP-OUT-LINEA
+               STRING "  (sin datos para el dia de hoy)"
+                   DELIMITED BY SIZE INTO REP-OUT-LINEA
+               WRITE REP-OUT-LINEA
+           ELSE
+               MOVE "N" TO SW-FIN-ORIGEN
+               MOVE ZERO TO WS-SALTAR-CONT
+               PERFORM 2105-SALTAR-COMISIONES THRU 2105-EXIT
+                   UNTIL FIN-ORIGEN
+                   OR WS-SALTAR-CONT >= CTL-CANT-COMISIONES
+               IF NOT FIN-ORIGEN
+                   PERFORM 2110-LEER-COMISIONES THRU 2110-EXIT
+                       UNTIL FIN-ORIGEN
+               END-IF
+               CLOSE REPORTE-COMISIONES
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *    Salta los renglones ya consolidados en corridas anteriores.
+       2105-SALTAR-COMISIONES.
+           READ REPORTE-COMISIONES NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ORIGEN
+               NOT AT END
+                   ADD 1 TO WS-SALTAR-CONT
+           END-READ.
+       2105-EXIT.
+           EXIT.
+
+       2110-LEER-COMISIONES.
+           READ REPORTE-COMISIONES NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ORIGEN
+               NOT AT END
+                   MOVE RC-LINEA TO REP-OUT-LINEA
+                   WRITE REP-OUT-LINEA
+                   ADD 1 TO CTL-CANT-COMISIONES
+           END-READ.
+       2110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-CONSOLIDAR-OCUPACION - copia REPORTE-OCUPACION.DAT
+      ******************************************************************
+       2200-CONSOLIDAR-OCUPACION.
+           MOVE SPACES TO REP-OUT-LINEA.
+           STRING "=== OCUPACION DE VUELOS (Ejercicio3) ==="
+               DELIMITED BY SIZE INTO REP-OUT-LINEA.
+           WRITE REP-OUT-LINEA.
+           OPEN INPUT REPORTE-OCUPACION.
+           IF FS-OCUPACION NOT = "00"
+               MOVE SPACES TO REP-OUT-LINEA
+               STRING "  (sin datos para el dia de hoy)"
+                   DELIMITED BY SIZE INTO REP-OUT-LINEA
+               WRITE REP-OUT-LINEA
+           ELSE
+               MOVE "N" TO SW-FIN-ORIGEN
+               MOVE ZERO TO WS-SALTAR-CONT
+               PERFORM 2205-SALTAR-OCUPACION THRU 2205-EXIT
+                   UNTIL FIN-ORIGEN
+                   OR WS-SALTAR-CONT >= CTL-CANT-OCUPACION
+               IF NOT FIN-ORIGEN
+                   PERFORM 2210-LEER-OCUPACION THRU 2210-EXIT
+                       UNTIL FIN-ORIGEN
+               END-IF
+               CLOSE REPORTE-OCUPACION
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *    Salta los renglones ya consolidados en corridas anteriores.
+       2205-SALTAR-OCUPACION.
+           READ REPORTE-OCUPACION NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ORIGEN
+               NOT AT END
+                   ADD 1 TO WS-SALTAR-CONT
+           END-READ.
+       2205-EXIT.
+           EXIT.
+
+       2210-LEER-OCUPACION.
+           READ REPORTE-OCUPACION NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ORIGEN
+               NOT AT END
+                   MOVE RO-LINEA TO REP-OUT-LINEA
+                   WRITE REP-OUT-LINEA
+                   ADD 1 TO CTL-CANT-OCUPACION
+           END-READ.
+       2210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2300-CONSOLIDAR-ALFAJORES - copia REPORTE-ALFAJORES.DAT
+      ******************************************************************
+       2300-CONSOLIDAR-ALFAJORES.
+           MOVE SPACES TO REP-OUT-LINEA.
+           STRING "=== VENTAS DE ALFAJORES (Ejercicio4) ==="
+               DELIMITED BY SIZE INTO REP-OUT-LINEA.
+           WRITE REP-OUT-LINEA.
+           OPEN INPUT REPORTE-ALFAJORES.
+           IF FS-ALFAJORES NOT = "00"
+               MOVE SPACES TO REP-OUT-LINEA
+               STRING "  (sin datos para el dia de hoy)"
+                   DELIMITED BY SIZE INTO REP-OUT-LINEA
+               WRITE REP-OUT-LINEA
+           ELSE
+               MOVE "N" TO SW-FIN-ORIGEN
+               MOVE ZERO TO WS-SALTAR-CONT
+               PERFORM 2305-SALTAR-ALFAJORES THRU 2305-EXIT
+                   UNTIL FIN-ORIGEN
+                   OR WS-SALTAR-CONT >= CTL-CANT-ALFAJORES
+               IF NOT FIN-ORIGEN
+                   PERFORM 2310-LEER-ALFAJORES THRU 2310-EXIT
+                       UNTIL FIN-ORIGEN
+               END-IF
+               CLOSE REPORTE-ALFAJORES
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      *    Salta los renglones ya consolidados en corridas anteriores.
+       2305-SALTAR-ALFAJORES.
+           READ REPORTE-ALFAJORES NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ORIGEN
+               NOT AT END
+                   ADD 1 TO WS-SALTAR-CONT
+           END-READ.
+       2305-EXIT.
+           EXIT.
+
+       2310-LEER-ALFAJORES.
+           READ REPORTE-ALFAJORES NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ORIGEN
+               NOT AT END
+                   MOVE RA-LINEA TO REP-OUT-LINEA
+                   WRITE REP-OUT-LINEA
+                   ADD 1 TO CTL-CANT-ALFAJORES
+           END-READ.
+       2310-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2400-CONSOLIDAR-RECAUDACION - copia REPORTE-RECAUDACION.DAT
+      ******************************************************************
+       2400-CONSOLIDAR-RECAUDACION.
+           MOVE SPACES TO REP-OUT-LINEA.
+           STRING "=== RECAUDACION SEMANAL (Ejercicio5) ==="
+               DELIMITED BY SIZE INTO REP-OUT-LINEA.
+           WRITE REP-OUT-LINEA.
+           OPEN INPUT REPORTE-RECAUDACION.
+           IF FS-RECAUDACION NOT = "00"
+               MOVE SPACES TO REP-OUT-LINEA
+               STRING "  (sin datos para el dia de hoy)"
+                   DELIMITED BY SIZE INTO REP-OUT-LINEA
+               WRITE REP-OUT-LINEA
+           ELSE
+               MOVE "N" TO SW-FIN-ORIGEN
+               MOVE ZERO TO WS-SALTAR-CONT
+               PERFORM 2405-SALTAR-RECAUDACION THRU 2405-EXIT
+                   UNTIL FIN-ORIGEN
+                   OR WS-SALTAR-CONT >= CTL-CANT-RECAUDACION
+               IF NOT FIN-ORIGEN
+                   PERFORM 2410-LEER-RECAUDACION THRU 2410-EXIT
+                       UNTIL FIN-ORIGEN
+               END-IF
+               CLOSE REPORTE-RECAUDACION
+           END-IF.
+       2400-EXIT.
+           EXIT.
+
+      *    Salta los renglones ya consolidados en corridas anteriores.
+       2405-SALTAR-RECAUDACION.
+           READ REPORTE-RECAUDACION NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ORIGEN
+               NOT AT END
+                   ADD 1 TO WS-SALTAR-CONT
+           END-READ.
+       2405-EXIT.
+           EXIT.
+
+       2410-LEER-RECAUDACION.
+           READ REPORTE-RECAUDACION NEXT RECORD
+               AT END
+                   MOVE "S" TO SW-FIN-ORIGEN
+               NOT AT END
+                   MOVE RR-LINEA TO REP-OUT-LINEA
+                   WRITE REP-OUT-LINEA
+                   ADD 1 TO CTL-CANT-RECAUDACION
+           END-READ.
+       2410-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7950-ACTUALIZAR-CONTROL - graba en REPORTEDIARIO.CTL cuantos
+      * renglones de cada reporte de origen quedaron consolidados, para
+      * que la proxima corrida arranque desde ahi.
+      ******************************************************************
+       7950-ACTUALIZAR-CONTROL.
+           MOVE CTL-REGISTRO TO CTL-REC-LINEA.
+           OPEN OUTPUT REPORTE-CTL.
+           WRITE CTL-REC-LINEA.
+           CLOSE REPORTE-CTL.
+       7950-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-CERRAR-REPORTE
+      ******************************************************************
+       7900-CERRAR-REPORTE.
+           CLOSE REPORTE-CONSOLIDADO.
+           DISPLAY "Reporte diario consolidado en REPORTEDIARIO.DAT.".
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FIRMA-OPERADOR
+      ******************************************************************
+       8000-FIRMA-OPERADOR.
+           DISPLAY "Ingrese sus iniciales o legajo para el sign-off:".
+           ACCEPT OPERADOR-INICIALES.
+           DISPLAY "Consolidado conformado por: " OPERADOR-INICIALES.
+           MOVE SPACES TO REP-OUT-LINEA.
+           STRING "Conformado por: " OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO REP-OUT-LINEA.
+           WRITE REP-OUT-LINEA.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
+       END PROGRAM ReporteDiario.
