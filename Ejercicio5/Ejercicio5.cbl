@@ -4,70 +4,395 @@
       *semana y el porcentaje de recaudación por semana.
       *Ejemplo. Si se ingresa $ 1600, $ 1200, $ 4800 y $ 400 se listara como recaudación promedio
       *$ 2000 y como porcentajes por semana: 20%, 15%, 60% y 5%.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  NF  Se unifica con la copia de bin/Ejercicio5.cbl,
+      *                 que habia quedado divergiendo en los nombres de
+      *                 campo y en el redondeo del promedio; esta queda
+      *                 como la unica version del programa.
+      * 2026-08-09  NF  El mes ahora puede tener 4 o 5 semanas; el
+      *                 promedio se divide por la cantidad realmente
+      *                 cargada en lugar de una constante fija.
+      * 2026-08-09  NF  Los porcentajes semanales llevan dos decimales
+      *                 en vez de truncarse a un entero.
+      * 2026-08-09  NF  Cada corrida se acumula en RECAUD-HIST (con el
+      *                 codigo de sucursal) para comparar un mes contra
+      *                 el mismo mes del ano anterior y entre locales.
+      * 2026-08-09  NF  Se agrega un objetivo semanal configurable; toda
+      *                 semana que caiga mas de un 10% por debajo se
+      *                 marca DEBAJO DEL OBJETIVO en el listado.
+      * 2026-08-09  NF  La division del promedio y de los porcentajes se
+      *                 protege contra una recaudacion total en cero.
+      * 2026-08-09  NF  Cada corrida graba un reporte impreso
+      *                 (REPORTE-RECAUDACION.DAT) y un rastro de
+      *                 auditoria (AUDITLOG.DAT).
+      * 2026-08-09  NF  Se ensanchan REP-LINEA, AUD-TEXTO y AUD-LINEA
+      *                 para no truncar los importes y porcentajes.
+      * 2026-08-09  NF  Los importes y porcentajes que se muestran por
+      *                 pantalla y se graban en el reporte/auditoria
+      *                 ahora llevan el punto decimal. Se agrega
+      *                 resguardo de desborde a las divisiones del
+      *                 promedio, del porcentaje semanal y del piso de
+      *                 objetivo. El sign-off del operador se pide antes
+      *                 de cerrar el reporte y auditoria, y queda
+      *                 asentado en ambos.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio5.
+       AUTHOR. N. FEDIUK.
+       INSTALLATION. COMERCIO.
+       DATE-WRITTEN. 2020-05-01.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECAUD-HIST ASSIGN TO "RECAUDHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-RECAUD-HIST.
+           SELECT REPORTE-SALIDA ASSIGN TO "REPORTE-RECAUDACION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITLOG.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  RECAUD-HIST
+           RECORDING MODE IS F.
+       01  RH-REGISTRO.
+           05  RH-SUCURSAL           PIC X(04).
+           05  RH-PERIODO            PIC 9(06).
+           05  RH-CANT-SEMANAS       PIC 9(01).
+           05  RH-SEMANA OCCURS 5 TIMES PIC 9(06)V99.
+           05  RH-TOTAL-RECAUDADO    PIC 9(08)V99.
+           05  RH-PROMEDIO           PIC 9(07)V99.
+
+       FD  REPORTE-SALIDA
+           RECORDING MODE IS F.
+       01  REP-LINEA                PIC X(140).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       01  AUD-LINEA                PIC X(180).
+
        WORKING-STORAGE SECTION.
-       01  semana1 pic 9(6).
-       01  semana2 pic 9(6).
-       01  semana3 pic 9(6).
-       01  semana4 pic 9(6).
-       01  sumSem1ySem2 pic 9(7).
-       01  sumSem2ySem3 pic 9(7).
-       01  TotalRecaudado pic 9(7).
-       01  TotalPromedio pic 9(6).
-       01  PorcentajeSem1 pic 9(7).
-       01  PorcentajeSem2 pic 9(7).
-       01  PorcentajeSem3 pic 9(7).
-       01  PorcentajeSem4 pic 9(7).
-       01  TotalPorcentajeSem1 pic 9(2).
-       01  TotalPorcentajeSem2 pic 9(2).
-       01  TotalPorcentajeSem3 pic 9(2).
-       01  TotalPorcentajeSem4 pic 9(2).
+       01  CANT-SEMANAS              PIC 9(01).
+       01  IX-SEMANA                 PIC 9(01) COMP.
+
+       01  SEMANA-TABLA.
+           05  SEMANA-ENTRADA OCCURS 5 TIMES.
+               10  SEMANA-IMPORTE     PIC 9(06)V99 COMP-3.
+               10  SEMANA-PORCENTAJE  PIC 9(03)V99 COMP-3.
+
+       77  TotalRecaudado            PIC 9(08)V99 COMP-3 VALUE ZERO.
+       77  TotalPromedio             PIC 9(07)V99 COMP-3 VALUE ZERO.
+       77  Porcentaje                PIC 9(03) VALUE 100.
+       77  CalculoPorcen             PIC 9(10)V99 COMP-3.
+       77  OBJETIVO-SEMANAL          PIC 9(06)V99 COMP-3 VALUE ZERO.
+       77  TOLERANCIA-OBJETIVO-PCT   PIC 9(03) VALUE 10.
+       77  PISO-OBJETIVO             PIC 9(07)V99 COMP-3.
+       77  FS-RECAUD-HIST            PIC X(02) VALUE SPACES.
+       77  SUCURSAL-ACTUAL           PIC X(04).
+       77  PERIODO-ACTUAL            PIC 9(06).
+       77  FS-REPORTE                PIC X(02) VALUE SPACES.
+       77  FS-AUDITLOG               PIC X(02) VALUE SPACES.
+
+       01  SW-CONFORME               PIC X(01).
+           88  DATOS-CONFORMES       VALUE "S" "s".
+           88  DATOS-A-CORREGIR      VALUE "N" "n".
+
+       01  OPERADOR-INICIALES        PIC X(04).
+
+      *----------------------------------------------------------------
+      * REPORTE IMPRESO Y RASTRO DE AUDITORIA
+      *----------------------------------------------------------------
+       01  WS-FECHA-AUDIT.
+           05  WS-FECHA-AAAA         PIC 9(04).
+           05  WS-FECHA-MM           PIC 9(02).
+           05  WS-FECHA-DD           PIC 9(02).
+       01  WS-HORA-AUDIT.
+           05  WS-HORA-HH            PIC 9(02).
+           05  WS-HORA-MM            PIC 9(02).
+           05  WS-HORA-SS            PIC 9(02).
+           05  WS-HORA-CC            PIC 9(02).
+       01  AUD-TEXTO                 PIC X(140) VALUE SPACES.
+       01  WS-ED-VALOR1              PIC ZZZZZZZ9.99.
+       01  WS-ED-VALOR2              PIC ZZZZZZ9.99.
+       01  WS-MARCA-OBJ               PIC X(30) VALUE SPACES.
+       01  WS-ED-IX                   PIC 9(01).
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Ingrese lo recaudado de la semana 1".
-           ACCEPT semana1.
-           DISPLAY "Ingrese lo recaudado de la semana 2".
-           ACCEPT semana2.
-           DISPLAY "Ingrese lo recaudado de la semana 3".
-           ACCEPT semana3.
-           DISPLAY "Ingrese lo recaudado de la semana 4".
-           ACCEPT semana4.
-
-           add semana1 to semana2 GIVING sumSem1ySem2.
-           add sumSem1ySem2 to semana3 GIVING sumSem2ySem3.
-           add sumSem2ySem3 to semana4 GIVING TotalRecaudado.
-
-           DIVIDE TotalRecaudado by 4 GIVING TotalPromedio.
-
-           MULTIPLY semana1 by 100 GIVING PorcentajeSem1.
-           MULTIPLY semana2 by 100 GIVING PorcentajeSem2.
-           MULTIPLY semana3 by 100 GIVING PorcentajeSem3.
-           MULTIPLY semana4 by 100 GIVING PorcentajeSem4.
-
-           DIVIDE PorcentajeSem1 by TotalRecaudado GIVING
-           TotalPorcentajeSem1.
-           DIVIDE PorcentajeSem2 by TotalRecaudado GIVING
-           TotalPorcentajeSem2.
-           DIVIDE PorcentajeSem3 by TotalRecaudado GIVING
-           TotalPorcentajeSem3.
-           DIVIDE PorcentajeSem4 by TotalRecaudado GIVING
-           TotalPorcentajeSem4.
-
-           DISPLAY "Promedio recaudado al mes: "TotalPromedio.
-           DISPLAY "Porcentaje recaudado de la semana 1: "
-           TotalPorcentajeSem1"%".
-           DISPLAY "Porcentaje recaudado de la semana 2: "
-           TotalPorcentajeSem2"%".
-           DISPLAY "Porcentaje recaudado de la semana 3: "
-           TotalPorcentajeSem3"%".
-           DISPLAY "Porcentaje recaudado de la semana 4: "
-           TotalPorcentajeSem4"%".
-
-            STOP RUN.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 7000-ABRIR-REPORTE THRU 7000-EXIT.
+           PERFORM 2000-INGRESAR-SEMANAS THRU 2000-EXIT.
+           PERFORM 2500-CONFIRMAR-SEMANAS THRU 2500-EXIT.
+           PERFORM 3000-CALCULAR-TOTALES THRU 3000-EXIT.
+           PERFORM 4000-CALCULAR-PORCENTAJES THRU 4000-EXIT.
+           PERFORM 5000-INFORMAR THRU 5000-EXIT.
+           PERFORM 6000-ACUMULAR-HISTORICO THRU 6000-EXIT.
+           PERFORM 8000-FIRMA-OPERADOR THRU 8000-EXIT.
+           PERFORM 7900-CERRAR-REPORTE THRU 7900-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INICIALIZAR
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "Ingrese el codigo de sucursal:".
+           ACCEPT SUCURSAL-ACTUAL.
+           DISPLAY "Ingrese el periodo a liquidar (AAAAMM):".
+           ACCEPT PERIODO-ACTUAL.
+           DISPLAY "Cuantas semanas tiene el mes (4 o 5)?".
+           ACCEPT CANT-SEMANAS.
+           IF CANT-SEMANAS NOT = 4 AND CANT-SEMANAS NOT = 5
+               MOVE 4 TO CANT-SEMANAS
+           END-IF.
+           DISPLAY "Ingrese el objetivo semanal de recaudacion:".
+           ACCEPT OBJETIVO-SEMANAL.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-INGRESAR-SEMANAS
+      ******************************************************************
+       2000-INGRESAR-SEMANAS.
+           PERFORM VARYING IX-SEMANA FROM 1 BY 1
+               UNTIL IX-SEMANA > CANT-SEMANAS
+               DISPLAY "Ingrese los ingresos de la semana " IX-SEMANA
+                   ":"
+               ACCEPT SEMANA-IMPORTE (IX-SEMANA)
+           END-PERFORM.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2500-CONFIRMAR-SEMANAS - pantalla de confirmacion y correccion
+      ******************************************************************
+       2500-CONFIRMAR-SEMANAS.
+           MOVE "N" TO SW-CONFORME.
+           PERFORM UNTIL DATOS-CONFORMES
+               DISPLAY "----- Confirme los datos ingresados -----"
+               PERFORM VARYING IX-SEMANA FROM 1 BY 1
+                   UNTIL IX-SEMANA > CANT-SEMANAS
+                   MOVE SEMANA-IMPORTE (IX-SEMANA) TO WS-ED-VALOR1
+                   DISPLAY IX-SEMANA ") Semana: " WS-ED-VALOR1
+               END-PERFORM
+               DISPLAY "Son correctos los datos (S/N)?"
+               ACCEPT SW-CONFORME
+               IF DATOS-A-CORREGIR
+                   DISPLAY "Que semana desea corregir (numero)?"
+                   ACCEPT IX-SEMANA
+                   IF IX-SEMANA > ZERO AND IX-SEMANA NOT > CANT-SEMANAS
+                       DISPLAY "Ingrese el nuevo importe de la semana:"
+                       ACCEPT SEMANA-IMPORTE (IX-SEMANA)
+                   END-IF
+                   MOVE "N" TO SW-CONFORME
+               END-IF
+           END-PERFORM.
+       2500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-CALCULAR-TOTALES - suma y promedio sobre semanas reales
+      ******************************************************************
+       3000-CALCULAR-TOTALES.
+           MOVE ZERO TO TotalRecaudado.
+           PERFORM VARYING IX-SEMANA FROM 1 BY 1
+               UNTIL IX-SEMANA > CANT-SEMANAS
+               ADD SEMANA-IMPORTE (IX-SEMANA) TO TotalRecaudado
+                   ON SIZE ERROR
+                       DISPLAY "Total recaudado fuera de rango."
+           END-PERFORM.
+           IF CANT-SEMANAS = ZERO
+               MOVE ZERO TO TotalPromedio
+           ELSE
+               DIVIDE TotalRecaudado BY CANT-SEMANAS GIVING
+                   TotalPromedio ROUNDED
+                   ON SIZE ERROR
+                       MOVE ZERO TO TotalPromedio
+               END-DIVIDE
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-CALCULAR-PORCENTAJES - con resguardo de division por cero
+      ******************************************************************
+       4000-CALCULAR-PORCENTAJES.
+           PERFORM VARYING IX-SEMANA FROM 1 BY 1
+               UNTIL IX-SEMANA > CANT-SEMANAS
+               IF TotalRecaudado = ZERO
+                   MOVE ZERO TO SEMANA-PORCENTAJE (IX-SEMANA)
+               ELSE
+                   MULTIPLY SEMANA-IMPORTE (IX-SEMANA) BY Porcentaje
+                       GIVING CalculoPorcen
+                       ON SIZE ERROR
+                           DISPLAY "Porcentaje fuera de rango"
+                   END-MULTIPLY
+                   DIVIDE CalculoPorcen BY TotalRecaudado GIVING
+                       SEMANA-PORCENTAJE (IX-SEMANA) ROUNDED
+                       ON SIZE ERROR
+                           MOVE ZERO TO SEMANA-PORCENTAJE (IX-SEMANA)
+                   END-DIVIDE
+               END-IF
+           END-PERFORM.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-INFORMAR - marca las semanas debajo del objetivo
+      ******************************************************************
+       5000-INFORMAR.
+           MOVE TotalRecaudado TO WS-ED-VALOR1.
+           MOVE TotalPromedio  TO WS-ED-VALOR2.
+           DISPLAY "Promedio recaudado por semana: " WS-ED-VALOR2.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Total recaudado: " WS-ED-VALOR1
+               " Promedio semanal: " WS-ED-VALOR2
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+           MULTIPLY OBJETIVO-SEMANAL BY TOLERANCIA-OBJETIVO-PCT
+               GIVING PISO-OBJETIVO
+               ON SIZE ERROR
+                   MOVE ZERO TO PISO-OBJETIVO
+           END-MULTIPLY.
+           DIVIDE PISO-OBJETIVO BY 100 GIVING PISO-OBJETIVO
+               ON SIZE ERROR
+                   MOVE ZERO TO PISO-OBJETIVO
+           END-DIVIDE.
+           SUBTRACT PISO-OBJETIVO FROM OBJETIVO-SEMANAL
+               GIVING PISO-OBJETIVO.
+           PERFORM VARYING IX-SEMANA FROM 1 BY 1
+               UNTIL IX-SEMANA > CANT-SEMANAS
+               MOVE SEMANA-IMPORTE (IX-SEMANA)    TO WS-ED-VALOR1
+               MOVE SEMANA-PORCENTAJE (IX-SEMANA) TO WS-ED-VALOR2
+               DISPLAY "Porcentaje recaudado de la semana " IX-SEMANA
+                   ": " WS-ED-VALOR2 "%"
+               IF OBJETIVO-SEMANAL > ZERO AND
+                       SEMANA-IMPORTE (IX-SEMANA) < PISO-OBJETIVO
+                   DISPLAY "  *** DEBAJO DEL OBJETIVO ***"
+                   MOVE "  *** DEBAJO DEL OBJETIVO ***" TO WS-MARCA-OBJ
+               ELSE
+                   MOVE SPACES TO WS-MARCA-OBJ
+               END-IF
+               MOVE IX-SEMANA TO WS-ED-IX
+               MOVE SPACES TO REP-LINEA
+               STRING "Semana " WS-ED-IX
+                   " Importe=" WS-ED-VALOR1
+                   " Porcentaje%=" WS-ED-VALOR2
+                   WS-MARCA-OBJ
+                   DELIMITED BY SIZE INTO REP-LINEA
+               PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT
+               STRING "Semana=" WS-ED-IX
+                   " importe=" WS-ED-VALOR1
+                   " porcentaje%=" WS-ED-VALOR2
+                   DELIMITED BY SIZE INTO AUD-TEXTO
+               PERFORM 7200-AUDITAR THRU 7200-EXIT
+           END-PERFORM.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 6000-ACUMULAR-HISTORICO - para comparar anio contra anio y
+      *                           sucursal contra sucursal
+      ******************************************************************
+       6000-ACUMULAR-HISTORICO.
+           OPEN EXTEND RECAUD-HIST.
+           IF FS-RECAUD-HIST NOT = "00"
+               OPEN OUTPUT RECAUD-HIST
+           END-IF.
+           MOVE SUCURSAL-ACTUAL  TO RH-SUCURSAL.
+           MOVE PERIODO-ACTUAL   TO RH-PERIODO.
+           MOVE CANT-SEMANAS     TO RH-CANT-SEMANAS.
+           MOVE ZERO             TO RH-SEMANA (1) RH-SEMANA (2)
+                                     RH-SEMANA (3) RH-SEMANA (4)
+                                     RH-SEMANA (5).
+           PERFORM VARYING IX-SEMANA FROM 1 BY 1
+               UNTIL IX-SEMANA > CANT-SEMANAS
+               MOVE SEMANA-IMPORTE (IX-SEMANA) TO RH-SEMANA (IX-SEMANA)
+           END-PERFORM.
+           MOVE TotalRecaudado   TO RH-TOTAL-RECAUDADO.
+           MOVE TotalPromedio    TO RH-PROMEDIO.
+           WRITE RH-REGISTRO.
+           CLOSE RECAUD-HIST.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-ABRIR-REPORTE - abre el reporte impreso y el auditlog,
+      *                      creandolos si todavia no existen
+      ******************************************************************
+       7000-ABRIR-REPORTE.
+           OPEN EXTEND REPORTE-SALIDA.
+           IF FS-REPORTE NOT = "00"
+               OPEN OUTPUT REPORTE-SALIDA
+           END-IF.
+           OPEN EXTEND AUDITLOG.
+           IF FS-AUDITLOG NOT = "00"
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7100-ESCRIBIR-REPORTE - graba REP-LINEA ya armada por el
+      *                         llamador
+      ******************************************************************
+       7100-ESCRIBIR-REPORTE.
+           WRITE REP-LINEA.
+       7100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7200-AUDITAR - antepone fecha y hora a AUD-TEXTO y lo graba
+      *                en AUDITLOG
+      ******************************************************************
+       7200-AUDITAR.
+           ACCEPT WS-FECHA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AUDIT FROM TIME.
+           MOVE SPACES TO AUD-LINEA.
+           STRING "Ejercicio5 " WS-FECHA-AAAA "-" WS-FECHA-MM "-"
+               WS-FECHA-DD " " WS-HORA-HH ":" WS-HORA-MM ":"
+               WS-HORA-SS " " AUD-TEXTO
+               DELIMITED BY SIZE INTO AUD-LINEA.
+           WRITE AUD-LINEA.
+           MOVE SPACES TO AUD-TEXTO.
+       7200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-CERRAR-REPORTE
+      ******************************************************************
+       7900-CERRAR-REPORTE.
+           CLOSE REPORTE-SALIDA.
+           CLOSE AUDITLOG.
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FIRMA-OPERADOR
+      ******************************************************************
+       8000-FIRMA-OPERADOR.
+           DISPLAY "Ingrese sus iniciales o legajo para el sign-off:".
+           ACCEPT OPERADOR-INICIALES.
+           DISPLAY "Reporte conformado por: " OPERADOR-INICIALES.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Conformado por: " OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+           MOVE SPACES TO AUD-TEXTO.
+           STRING "Sign-off operador=" OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
        END PROGRAM Ejercicio5.
