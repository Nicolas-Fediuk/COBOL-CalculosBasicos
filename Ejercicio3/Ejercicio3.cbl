@@ -4,39 +4,380 @@
       *y el porcentaje de no ocupaci�n del mismo.
       *Ejemplo si el avi�n tiene 200 asientos disponibles y se vendieron 80 pasajes, el porcentaje de
       *ocupaci�n que se informar� ser� de un 40% y el porcentaje de no ocupaci�n ser� de un 60%
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  NF  Se corrige el calculo de asientos disponibles
+      *                 (estaba restando al reves) y los porcentajes
+      *                 ahora llevan un decimal en vez de truncar.
+      * 2026-08-09  NF  Se agrega modo de lote contra el cronograma
+      *                 diario de vuelos (VUELOS), informando cada
+      *                 vuelo y el factor de ocupacion promedio.
+      * 2026-08-09  NF  Las divisiones se protegen contra denominador
+      *                 cero, informando 0% en vez de abortar la corrida
+      * 2026-08-09  NF  La capacidad del avion se busca en el padron de
+      *                 aeronaves (AERONAVES) por tipo/cola en vez de
+      *                 tipearla a mano todas las mananas.
+      * 2026-08-09  NF  Cada corrida graba un reporte impreso
+      *                 (REPORTE-OCUPACION.DAT) y un rastro de
+      *                 auditoria (AUDITLOG.DAT).
+      * 2026-08-09  NF  Se ensanchan REP-LINEA, AUD-TEXTO y AUD-LINEA
+      *                 para no truncar los importes y porcentajes.
+      * 2026-08-09  NF  Los porcentajes que se muestran por pantalla y
+      *                 se graban en el reporte/auditoria ahora llevan
+      *                 el punto decimal. Se agrega resguardo de
+      *                 desborde a las divisiones de porcentaje y de
+      *                 factor de ocupacion promedio. El sign-off del
+      *                 operador se pide antes de cerrar el reporte y
+      *                 auditoria, y queda asentado en ambos.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio3.
+       AUTHOR. N. FEDIUK.
+       INSTALLATION. OPERACIONES.
+       DATE-WRITTEN. 2020-05-01.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AERONAVES ASSIGN TO "AERONAVES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS AER-TIPO
+               FILE STATUS IS FS-AERONAVES.
+           SELECT VUELOS ASSIGN TO "VUELOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-VUELOS.
+           SELECT REPORTE-SALIDA ASSIGN TO "REPORTE-OCUPACION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITLOG.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  AERONAVES.
+       01  AER-REGISTRO.
+           05  AER-TIPO              PIC X(06).
+           05  AER-CAPACIDAD         PIC 9(3).
+
+       FD  VUELOS
+           RECORDING MODE IS F.
+       01  VUE-REGISTRO.
+           05  VUE-NUMERO            PIC X(06).
+           05  VUE-FECHA             PIC 9(08).
+           05  VUE-TIPO-AERONAVE     PIC X(06).
+           05  VUE-ASIENTOS-OCUP     PIC 9(3).
+
+       FD  REPORTE-SALIDA
+           RECORDING MODE IS F.
+       01  REP-LINEA                PIC X(140).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       01  AUD-LINEA                PIC X(180).
+
        WORKING-STORAGE SECTION.
        01  AsientosDisponibles pic 9(3).
        01  AsientosOcupados pic 9(3).
        01  total_asien_dis pic 9(3).
        01  Porcentaje pic 9(3) VALUE 100.
-       01  CalculoPorcenDis pic 9(5).
-       01  CalculoPorcenOcu pic 9(5).
-       01  PorcentajeOcupacion pic 9(2).
-       01  PorcentajeDisponible pic 9(2).
+       01  CalculoPorcenDis pic 9(7)V9.
+       01  CalculoPorcenOcu pic 9(7)V9.
+       01  PorcentajeOcupacion pic 9(3)V9.
+       01  PorcentajeDisponible pic 9(3)V9.
+
+       77  FS-AERONAVES             PIC X(02) VALUE SPACES.
+       77  FS-VUELOS                PIC X(02) VALUE SPACES.
+       77  SUMA-PORC-OCUPACION      PIC 9(7)V9 VALUE ZERO.
+       77  CANT-VUELOS              PIC 9(5) COMP VALUE ZERO.
+       77  FACTOR-OCUPACION-PROM    PIC 9(3)V9 VALUE ZERO.
+
+       01  SW-MODO                  PIC X(01).
+           88  MODO-INTERACTIVO     VALUE "1".
+           88  MODO-LOTE            VALUE "2".
+
+       01  SW-FIN-VUELOS            PIC X(01) VALUE "N".
+           88  FIN-VUELOS           VALUE "S".
+
+       01  TIPO-AERONAVE-CONSULTA   PIC X(06).
+
+       01  OPERADOR-INICIALES       PIC X(04).
+
+       77  FS-REPORTE               PIC X(02) VALUE SPACES.
+       77  FS-AUDITLOG              PIC X(02) VALUE SPACES.
+
+      *----------------------------------------------------------------
+      * REPORTE IMPRESO Y RASTRO DE AUDITORIA
+      *----------------------------------------------------------------
+       01  WS-FECHA-AUDIT.
+           05  WS-FECHA-AAAA        PIC 9(04).
+           05  WS-FECHA-MM          PIC 9(02).
+           05  WS-FECHA-DD          PIC 9(02).
+       01  WS-HORA-AUDIT.
+           05  WS-HORA-HH           PIC 9(02).
+           05  WS-HORA-MM           PIC 9(02).
+           05  WS-HORA-SS           PIC 9(02).
+           05  WS-HORA-CC           PIC 9(02).
+       01  AUD-TEXTO                PIC X(140) VALUE SPACES.
+       01  WS-ED-VALOR1             PIC ZZ9.9.
+       01  WS-ED-VALOR2             PIC ZZ9.9.
+       01  WS-ED-CANT               PIC ZZZZ9.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Ingrese la cantidad de asientos disponible total".
-           ACCEPT AsientosDisponibles.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           DISPLAY "Modo de corrida (1-Interactivo 2-Lote de vuelos):".
+           ACCEPT SW-MODO.
+           IF NOT MODO-INTERACTIVO AND NOT MODO-LOTE
+               MOVE "1" TO SW-MODO
+           END-IF.
+           PERFORM 7000-ABRIR-REPORTE THRU 7000-EXIT.
+           IF MODO-INTERACTIVO
+               PERFORM 2000-PROCESO-INTERACTIVO THRU 2000-EXIT
+           ELSE
+               PERFORM 3000-PROCESO-LOTE THRU 3000-EXIT
+           END-IF.
+           PERFORM 8000-FIRMA-OPERADOR THRU 8000-EXIT.
+           PERFORM 7900-CERRAR-REPORTE THRU 7900-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 2000-PROCESO-INTERACTIVO - un vuelo por corrida
+      ******************************************************************
+       2000-PROCESO-INTERACTIVO.
+           DISPLAY "Ingrese el tipo/cola de la aeronave:".
+           ACCEPT TIPO-AERONAVE-CONSULTA.
+           PERFORM 4000-BUSCAR-CAPACIDAD THRU 4000-EXIT.
            Display "Ingrese la cantidad de asientos vendidos".
            ACCEPT AsientosOcupados.
-           SUBTRACT AsientosDisponibles from AsientosOcupados GIVING
-           total_asien_dis.
-           MULTIPLY Porcentaje by total_asien_dis GIVING
-           CalculoPorcenDis.
-           MULTIPLY Porcentaje by AsientosOcupados GIVING
-           CalculoPorcenOcu.
-           DIVIDE CalculoPorcenOcu by AsientosDisponibles GIVING
-           PorcentajeOcupacion.
-           DIVIDE CalculoPorcenDis by AsientosDisponibles GIVING
-           PorcentajeDisponible.
-           DISPLAY "Porcentaje disponible: "PorcentajeDisponible"%".
-           DISPLAY "Porcentaje ocupado: "PorcentajeOcupacion"%".
+           PERFORM 5000-CALCULAR-PORCENTAJES THRU 5000-EXIT.
+           MOVE PorcentajeDisponible TO WS-ED-VALOR1.
+           MOVE PorcentajeOcupacion  TO WS-ED-VALOR2.
+           DISPLAY "Porcentaje disponible: " WS-ED-VALOR1 "%".
+           DISPLAY "Porcentaje ocupado: " WS-ED-VALOR2 "%".
+           MOVE SPACES TO REP-LINEA.
+           STRING "Aeronave " TIPO-AERONAVE-CONSULTA
+               " Disponible%=" WS-ED-VALOR1
+               " Ocupado%=" WS-ED-VALOR2
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+           STRING "Aeronave=" TIPO-AERONAVE-CONSULTA
+               " asientosDisp=" AsientosDisponibles
+               " asientosOcup=" AsientosOcupados
+               " disp%=" WS-ED-VALOR1 " ocup%=" WS-ED-VALOR2
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       4000-BUSCAR-CAPACIDAD.
+           MOVE TIPO-AERONAVE-CONSULTA TO AER-TIPO.
+           OPEN INPUT AERONAVES.
+           READ AERONAVES
+               INVALID KEY
+                   DISPLAY "Tipo de aeronave no encontrado, "
+                       "ingrese la capacidad manualmente:"
+                   ACCEPT AsientosDisponibles
+           END-READ.
+           IF FS-AERONAVES = "00"
+               MOVE AER-CAPACIDAD TO AsientosDisponibles
+           END-IF.
+           CLOSE AERONAVES.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESO-LOTE - todos los vuelos del cronograma diario
+      ******************************************************************
+       3000-PROCESO-LOTE.
+           OPEN INPUT VUELOS.
+           IF FS-VUELOS NOT = "00"
+               DISPLAY "No se pudo abrir VUELOS.DAT, FS=" FS-VUELOS
+               GO TO 3000-EXIT
+           END-IF.
+           OPEN INPUT AERONAVES.
+           PERFORM 3100-LEER-VUELO THRU 3100-EXIT.
+           PERFORM 3200-PROCESAR-VUELO THRU 3200-EXIT
+               UNTIL FIN-VUELOS.
+           CLOSE VUELOS.
+           CLOSE AERONAVES.
+           IF CANT-VUELOS > ZERO
+               DIVIDE SUMA-PORC-OCUPACION BY CANT-VUELOS
+                   GIVING FACTOR-OCUPACION-PROM
+                   ON SIZE ERROR
+                       DISPLAY "Factor de ocupacion fuera de rango."
+                       MOVE ZERO TO FACTOR-OCUPACION-PROM
+               END-DIVIDE
+           ELSE
+               MOVE ZERO TO FACTOR-OCUPACION-PROM
+           END-IF.
+           MOVE FACTOR-OCUPACION-PROM TO WS-ED-VALOR1.
+           MOVE CANT-VUELOS TO WS-ED-CANT.
+           DISPLAY "Cantidad de vuelos procesados: " WS-ED-CANT.
+           DISPLAY "Factor de ocupacion promedio..: "
+               WS-ED-VALOR1 "%".
+           MOVE SPACES TO REP-LINEA.
+           STRING "Vuelos procesados: " WS-ED-CANT
+               " Factor ocupacion promedio: " WS-ED-VALOR1 "%"
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3100-LEER-VUELO.
+           READ VUELOS
+               AT END
+                   MOVE "S" TO SW-FIN-VUELOS
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-PROCESAR-VUELO.
+           MOVE VUE-TIPO-AERONAVE TO AER-TIPO.
+           READ AERONAVES
+               INVALID KEY
+                   MOVE ZERO TO AsientosDisponibles
+           END-READ.
+           IF FS-AERONAVES = "00"
+               MOVE AER-CAPACIDAD TO AsientosDisponibles
+           END-IF.
+           MOVE VUE-ASIENTOS-OCUP TO AsientosOcupados.
+           PERFORM 5000-CALCULAR-PORCENTAJES THRU 5000-EXIT.
+           MOVE PorcentajeDisponible TO WS-ED-VALOR1.
+           MOVE PorcentajeOcupacion  TO WS-ED-VALOR2.
+           DISPLAY "Vuelo " VUE-NUMERO " Fecha " VUE-FECHA
+               " Disp: " WS-ED-VALOR1 "%"
+               " Ocup: " WS-ED-VALOR2 "%".
+           MOVE SPACES TO REP-LINEA.
+           STRING "Vuelo " VUE-NUMERO " Fecha " VUE-FECHA
+               " Disp%=" WS-ED-VALOR1 " Ocup%=" WS-ED-VALOR2
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+           STRING "Vuelo=" VUE-NUMERO " tipoAeronave=" VUE-TIPO-AERONAVE
+               " asientosOcup=" AsientosOcupados
+               " disp%=" WS-ED-VALOR1 " ocup%=" WS-ED-VALOR2
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+           ADD PorcentajeOcupacion TO SUMA-PORC-OCUPACION.
+           ADD 1 TO CANT-VUELOS.
+           PERFORM 3100-LEER-VUELO THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-CALCULAR-PORCENTAJES - asientos libres y ocupacion, con
+      *                             resguardo de division por cero
+      ******************************************************************
+       5000-CALCULAR-PORCENTAJES.
+           SUBTRACT AsientosOcupados FROM AsientosDisponibles GIVING
+               total_asien_dis
+               ON SIZE ERROR
+                   DISPLAY "Asientos ocupados superan la capacidad."
+                   MOVE ZERO TO total_asien_dis
+           END-SUBTRACT.
+           MULTIPLY Porcentaje BY total_asien_dis GIVING
+               CalculoPorcenDis
+               ON SIZE ERROR
+                   DISPLAY "Calculo de disponibilidad fuera de rango."
+           END-MULTIPLY.
+           MULTIPLY Porcentaje BY AsientosOcupados GIVING
+               CalculoPorcenOcu
+               ON SIZE ERROR
+                   DISPLAY "Calculo de ocupacion fuera de rango."
+           END-MULTIPLY.
+           IF AsientosDisponibles = ZERO
+               MOVE ZERO TO PorcentajeOcupacion
+               MOVE ZERO TO PorcentajeDisponible
+           ELSE
+               DIVIDE CalculoPorcenOcu BY AsientosDisponibles GIVING
+                   PorcentajeOcupacion
+                   ON SIZE ERROR
+                       DISPLAY "Porcentaje de ocupacion fuera de rango."
+                       MOVE ZERO TO PorcentajeOcupacion
+               END-DIVIDE
+               DIVIDE CalculoPorcenDis BY AsientosDisponibles GIVING
+                   PorcentajeDisponible
+                   ON SIZE ERROR
+                       DISPLAY "Porcentaje disponible fuera de rango."
+                       MOVE ZERO TO PorcentajeDisponible
+               END-DIVIDE
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-ABRIR-REPORTE - abre el reporte impreso y el auditlog,
+      *                      creandolos si todavia no existen
+      ******************************************************************
+       7000-ABRIR-REPORTE.
+           OPEN EXTEND REPORTE-SALIDA.
+           IF FS-REPORTE NOT = "00"
+               OPEN OUTPUT REPORTE-SALIDA
+           END-IF.
+           OPEN EXTEND AUDITLOG.
+           IF FS-AUDITLOG NOT = "00"
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7100-ESCRIBIR-REPORTE - graba REP-LINEA ya armada por el
+      *                         llamador
+      ******************************************************************
+       7100-ESCRIBIR-REPORTE.
+           WRITE REP-LINEA.
+       7100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7200-AUDITAR - antepone fecha y hora a AUD-TEXTO y lo graba
+      *                en AUDITLOG
+      ******************************************************************
+       7200-AUDITAR.
+           ACCEPT WS-FECHA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AUDIT FROM TIME.
+           MOVE SPACES TO AUD-LINEA.
+           STRING "Ejercicio3 " WS-FECHA-AAAA "-" WS-FECHA-MM "-"
+               WS-FECHA-DD " " WS-HORA-HH ":" WS-HORA-MM ":"
+               WS-HORA-SS " " AUD-TEXTO
+               DELIMITED BY SIZE INTO AUD-LINEA.
+           WRITE AUD-LINEA.
+           MOVE SPACES TO AUD-TEXTO.
+       7200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-CERRAR-REPORTE
+      ******************************************************************
+       7900-CERRAR-REPORTE.
+           CLOSE REPORTE-SALIDA.
+           CLOSE AUDITLOG.
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FIRMA-OPERADOR
+      ******************************************************************
+       8000-FIRMA-OPERADOR.
+           DISPLAY "Ingrese sus iniciales o legajo para el sign-off:".
+           ACCEPT OPERADOR-INICIALES.
+           DISPLAY "Reporte conformado por: " OPERADOR-INICIALES.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Conformado por: " OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+           MOVE SPACES TO AUD-TEXTO.
+           STRING "Sign-off operador=" OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
            STOP RUN.
        END PROGRAM Ejercicio3.
