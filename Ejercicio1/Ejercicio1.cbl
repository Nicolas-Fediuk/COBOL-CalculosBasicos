@@ -2,25 +2,584 @@
       * Hacer un programa para ingresar por teclado la cantidad de horas
       * trabajadas por un operario y el valor que se le paga por hora
       * trabajada y listar por pantalla el sueldo que le corresponda.
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 2026-08-09  NF  Se agrega modo de lote (LISTA-TIEMPOS) para
+      *                 liquidar todo el legajo del turno en una sola
+      *                 corrida, ademas del ingreso interactivo original
+      * 2026-08-09  NF  Las horas trabajadas se abren en normales y
+      *                 extras; las extras por encima de las 48 horas
+      *                 semanales se pagan a 1.5 veces VALOR-HOLA.
+      * 2026-08-09  NF  Se valida el rango de horas y que el valor hora
+      *                 no sea cero, con reingreso ante un dato invalido
+      * 2026-08-09  NF  Se incorpora el descuento de ley/sindicato y se
+      *                 informa SUELDO BRUTO y SUELDO NETO.
+      * 2026-08-09  NF  Cada corrida graba un reporte impreso
+      *                 (REPORTE-SUELDO.DAT) y un rastro de auditoria
+      *                 (AUDITLOG.DAT) con lo ingresado y lo calculado.
+      * 2026-08-09  NF  Se pide el periodo a liquidar y cada sueldo
+      *                 calculado se acumula en SUELDOMES.DAT para que
+      *                 el extracto contable lo pueda tomar.
+      * 2026-08-09  NF  Se corrige el calculo de horas extra (quedaban
+      *                 siempre en cero); se ensanchan REP-LINEA,
+      *                 AUD-TEXTO y AUD-LINEA para no truncar los
+      *                 importes; el modo de lote valida ahora el rango
+      *                 de horas y el valor hora igual que el ingreso
+      *                 interactivo, rechazando y dejando asentada en
+      *                 la auditoria la tarjeta fuera de rango.
+      * 2026-08-09  NF  Los importes que se muestran por pantalla y se
+      *                 graban en el reporte/auditoria ahora llevan el
+      *                 punto decimal (antes se veian sin el punto).
+      *                 El sign-off del operador se pide antes de cerrar
+      *                 el reporte y auditoria, y queda asentado en
+      *                 ambos en vez de perderse en la pantalla. Se
+      *                 agrega resguardo de desborde a la division del
+      *                 importe de la deduccion.
+      * 2026-08-09  NF  El tope de 48 horas semanales para pagar horas
+      *                 extra se compara ahora contra el total de horas
+      *                 trabajadas (normales + fin de semana) en vez de
+      *                 solo las normales, para no dejar sin recargo a
+      *                 quien supera el tope con horas de fin de semana.
+      *                 Se valida que el porcentaje de deduccion este
+      *                 entre 0 y 100, con reingreso en el alta
+      *                 interactiva y rechazo de la tarjeta en el modo
+      *                 de lote, para que un porcentaje disparatado no
+      *                 pueda hacer desbordar el importe de deduccion y
+      *                 arrastrar sin darse cuenta el valor del legajo
+      *                 anterior.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ejercicio1.
+       AUTHOR. N. FEDIUK.
+       INSTALLATION. PLANTA.
+       DATE-WRITTEN. 2020-05-01.
+       DATE-COMPILED. 2026-08-09.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TARJETAS ASSIGN TO "TARJETAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-TARJETAS.
+           SELECT REPORTE-SALIDA ASSIGN TO "REPORTE-SUELDO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REPORTE.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-AUDITLOG.
+           SELECT SUELDOMES ASSIGN TO "SUELDOMES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-SUELDOMES.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  TARJETAS
+           RECORDING MODE IS F.
+       01  TAR-REGISTRO.
+           05  TAR-LEGAJO           PIC 9(5).
+           05  TAR-HORAS-NORM       PIC 9(3).
+           05  TAR-HORAS-FINDE      PIC 9(3).
+           05  TAR-VALOR-HORA       PIC 9(5)V99.
+           05  TAR-VALOR-HORA-FIN   PIC 9(5)V99.
+           05  TAR-DEDUCCION-PORC   PIC 9(3)V99.
+
+       FD  REPORTE-SALIDA
+           RECORDING MODE IS F.
+       01  REP-LINEA                PIC X(140).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       01  AUD-LINEA                PIC X(180).
+
+       FD  SUELDOMES
+           RECORDING MODE IS F.
+       01  SM-REGISTRO.
+           05  SM-LEGAJO            PIC 9(5).
+           05  SM-PERIODO           PIC 9(6).
+           05  SM-SUELDO-BRUTO      PIC 9(7)V99.
+           05  SM-SUELDO-NETO       PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
-       01  HORAS-TRABAJADAS pic 9(3).
-       01  VALOR-HOLA pic 9(3).
-       01  SUELDO pic 9(6).
+      *----------------------------------------------------------------
+      * DATOS DE ENTRADA
+      *----------------------------------------------------------------
+       01  HORAS-TRABAJADAS         PIC 9(3).
+       01  HORAS-NORMALES           PIC 9(3).
+       01  HORAS-TOTAL-NORM         PIC 9(3).
+       01  HORAS-EXTRA              PIC 9(3).
+       01  HORAS-FINDE              PIC 9(3).
+       01  VALOR-HOLA               PIC 9(5)V99 COMP-3.
+       01  VALOR-HOLA-FINDE         PIC 9(5)V99 COMP-3.
+       01  DEDUCCION-PORC           PIC 9(3)V99 COMP-3.
+
+      *----------------------------------------------------------------
+      * RESULTADOS - PIC 9(7)V99 COMP-3 para no perder los centavos
+      *----------------------------------------------------------------
+       01  SUELDO                   PIC 9(7)V99 COMP-3.
+       01  SUELDO-BRUTO             PIC 9(7)V99 COMP-3.
+       01  SUELDO-NETO              PIC 9(7)V99 COMP-3.
+       01  IMPORTE-DEDUCCION        PIC 9(7)V99 COMP-3.
+       01  IMPORTE-NORMAL           PIC 9(7)V99 COMP-3.
+       01  IMPORTE-EXTRA            PIC 9(7)V99 COMP-3.
+       01  IMPORTE-FINDE            PIC 9(7)V99 COMP-3.
+       01  VALOR-HOLA-EXTRA         PIC 9(5)V999 COMP-3.
+
+      *----------------------------------------------------------------
+      * CONSTANTES Y SWITCHES
+      *----------------------------------------------------------------
+       77  TOPE-HORAS-NORMALES      PIC 9(3) VALUE 48.
+       77  TOPE-HORAS-SEMANALES     PIC 9(3) VALUE 80.
+       77  TOPE-DEDUCCION-PORC      PIC 9(3)V99 VALUE 100.00.
+       77  FACTOR-EXTRA             PIC 9V9  VALUE 1.5.
+       77  FS-TARJETAS              PIC X(02) VALUE SPACES.
+       77  TOTAL-SUELDOS            PIC 9(9)V99 COMP-3 VALUE ZERO.
+       77  CANT-LEGAJOS             PIC 9(5) COMP VALUE ZERO.
+       77  FS-REPORTE               PIC X(02) VALUE SPACES.
+       77  FS-AUDITLOG              PIC X(02) VALUE SPACES.
+       77  FS-SUELDOMES             PIC X(02) VALUE SPACES.
+       77  PERIODO-ACTUAL           PIC 9(06).
+       77  LEGAJO-ACTUAL            PIC 9(05).
+
+      *----------------------------------------------------------------
+      * REPORTE IMPRESO Y RASTRO DE AUDITORIA
+      *----------------------------------------------------------------
+       01  WS-FECHA-AUDIT.
+           05  WS-FECHA-AAAA        PIC 9(04).
+           05  WS-FECHA-MM          PIC 9(02).
+           05  WS-FECHA-DD          PIC 9(02).
+       01  WS-HORA-AUDIT.
+           05  WS-HORA-HH           PIC 9(02).
+           05  WS-HORA-MM           PIC 9(02).
+           05  WS-HORA-SS           PIC 9(02).
+           05  WS-HORA-CC           PIC 9(02).
+       01  AUD-TEXTO                PIC X(140) VALUE SPACES.
+       01  WS-ED-VALOR1              PIC ZZZZZZ9.99.
+       01  WS-ED-VALOR2              PIC ZZZZZZZZ9.99.
+       01  WS-ED-VALOR3              PIC ZZ9.99.
+       01  WS-ED-CANT                PIC ZZZZ9.
+
+       01  SW-MODO                  PIC X(01).
+           88  MODO-INTERACTIVO     VALUE "1".
+           88  MODO-LOTE            VALUE "2".
+
+       01  SW-DATO-VALIDO           PIC X(01) VALUE "N".
+           88  DATO-VALIDO          VALUE "S".
+           88  DATO-INVALIDO        VALUE "N".
+
+       01  SW-FIN-TARJETAS          PIC X(01) VALUE "N".
+           88  FIN-TARJETAS         VALUE "S".
+
+       01  SW-TARJETA-VALIDA        PIC X(01) VALUE "S".
+           88  TARJETA-VALIDA       VALUE "S".
+
+       01  SW-CONFORME              PIC X(01).
+           88  DATOS-CONFORMES      VALUE "S" "s".
+           88  DATOS-A-CORREGIR     VALUE "N" "n".
+
+       01  OPCION-CORRECCION        PIC 9(01).
+
+       01  OPERADOR-INICIALES       PIC X(04).
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Ingrese la cantidad de horas trabajadas: ".
-            ACCEPT HORAS-TRABAJADAS.
-            DISPLAY "Ingrese el valor de la hora laboral".
-            ACCEPT VALOR-HOLA.
-            MULTIPLY HORAS-TRABAJADAS by VALOR-HOLA GIVING SUELDO.
-            DISPLAY "El sueldo a pagar es de: "SUELDO.
-
-            STOP RUN.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           PERFORM 7000-ABRIR-REPORTE THRU 7000-EXIT.
+           IF MODO-INTERACTIVO
+               PERFORM 2000-PROCESO-INTERACTIVO THRU 2000-EXIT
+           ELSE
+               PERFORM 3000-PROCESO-LOTE THRU 3000-EXIT
+           END-IF.
+           PERFORM 8000-FIRMA-OPERADOR THRU 8000-EXIT.
+           PERFORM 7900-CERRAR-REPORTE THRU 7900-EXIT.
+           GO TO 9999-EXIT.
+
+      ******************************************************************
+      * 1000-INICIALIZAR - pregunta el modo de corrida
+      ******************************************************************
+       1000-INICIALIZAR.
+           DISPLAY "Modo de corrida (1-Interactivo 2-Lote tarjetas):".
+           ACCEPT SW-MODO.
+           IF NOT MODO-INTERACTIVO AND NOT MODO-LOTE
+               MOVE "1" TO SW-MODO
+           END-IF.
+           DISPLAY "Ingrese el periodo a liquidar (AAAAMM):".
+           ACCEPT PERIODO-ACTUAL.
+           OPEN EXTEND SUELDOMES.
+           IF FS-SUELDOMES NOT = "00"
+               OPEN OUTPUT SUELDOMES
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESO-INTERACTIVO - liquidacion de un solo operario
+      ******************************************************************
+       2000-PROCESO-INTERACTIVO.
+           DISPLAY "Ingrese el legajo del operario:".
+           ACCEPT LEGAJO-ACTUAL.
+           PERFORM 2100-INGRESAR-DATOS THRU 2100-EXIT.
+           PERFORM 5000-CALCULAR-SUELDO THRU 5000-EXIT.
+           MOVE SUELDO-BRUTO TO WS-ED-VALOR1.
+           MOVE SUELDO-NETO  TO WS-ED-VALOR2.
+           DISPLAY "El sueldo bruto a pagar es de: " WS-ED-VALOR1.
+           DISPLAY "El sueldo neto a pagar es de: " WS-ED-VALOR2.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Sueldo bruto: " WS-ED-VALOR1
+               " Sueldo neto: " WS-ED-VALOR2
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+           STRING "Liquidacion interactiva - bruto=" WS-ED-VALOR1
+               " neto=" WS-ED-VALOR2
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+           MOVE LEGAJO-ACTUAL TO SM-LEGAJO.
+           MOVE PERIODO-ACTUAL TO SM-PERIODO.
+           MOVE SUELDO-BRUTO  TO SM-SUELDO-BRUTO.
+           MOVE SUELDO-NETO   TO SM-SUELDO-NETO.
+           WRITE SM-REGISTRO.
+       2000-EXIT.
+           EXIT.
+
+       2100-INGRESAR-DATOS.
+           MOVE "N" TO SW-CONFORME.
+           PERFORM UNTIL DATOS-CONFORMES
+               PERFORM 2200-PEDIR-HORAS THRU 2200-EXIT
+               PERFORM 2300-PEDIR-VALORES THRU 2300-EXIT
+               DISPLAY "----- Confirme los datos ingresados -----"
+               DISPLAY "1) Horas normales.......: " HORAS-NORMALES
+               DISPLAY "2) Horas fin de semana..: " HORAS-FINDE
+               DISPLAY "3) Valor hora normal....: " WS-ED-VALOR1
+               DISPLAY "4) Valor hora fin semana: " WS-ED-VALOR2
+               DISPLAY "5) Porcentaje deduccion.: " WS-ED-VALOR3
+               DISPLAY "Son correctos los datos (S/N)?"
+               ACCEPT SW-CONFORME
+               IF DATOS-A-CORREGIR
+                   DISPLAY "Que campo desea corregir (1 a 5)?"
+                   ACCEPT OPCION-CORRECCION
+                   PERFORM 2400-CORREGIR-CAMPO THRU 2400-EXIT
+                   MOVE "N" TO SW-CONFORME
+               END-IF
+           END-PERFORM.
+       2100-EXIT.
+           EXIT.
+
+       2200-PEDIR-HORAS.
+           MOVE "N" TO SW-DATO-VALIDO.
+           PERFORM UNTIL DATO-VALIDO
+               DISPLAY "Ingrese horas normales trabajadas en semana:"
+               ACCEPT HORAS-NORMALES
+               DISPLAY "Ingrese horas trabajadas el fin de semana:"
+               ACCEPT HORAS-FINDE
+               ADD HORAS-NORMALES HORAS-FINDE GIVING HORAS-TRABAJADAS
+                   ON SIZE ERROR
+                       DISPLAY "Total de horas fuera de rango."
+               END-ADD
+               IF HORAS-TRABAJADAS > TOPE-HORAS-SEMANALES
+                   DISPLAY "Horas fuera de rango (maximo "
+                       TOPE-HORAS-SEMANALES "). Reingrese."
+               ELSE
+                   MOVE "S" TO SW-DATO-VALIDO
+               END-IF
+           END-PERFORM.
+           STRING "Horas normales=" HORAS-NORMALES
+               " Horas finde=" HORAS-FINDE
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+       2200-EXIT.
+           EXIT.
+
+       2300-PEDIR-VALORES.
+           MOVE "N" TO SW-DATO-VALIDO.
+           PERFORM UNTIL DATO-VALIDO
+               DISPLAY "Ingrese el valor de la hora normal:"
+               ACCEPT VALOR-HOLA
+               DISPLAY "Ingrese el valor de la hora de fin de semana:"
+               ACCEPT VALOR-HOLA-FINDE
+               IF VALOR-HOLA = ZERO
+                   DISPLAY "El valor hora no puede ser cero. Reingrese."
+               ELSE
+                   MOVE "S" TO SW-DATO-VALIDO
+               END-IF
+           END-PERFORM.
+           MOVE "N" TO SW-DATO-VALIDO.
+           PERFORM UNTIL DATO-VALIDO
+               DISPLAY "Ingrese el % de deduccion (impuestos/gremio):"
+               ACCEPT DEDUCCION-PORC
+               IF DEDUCCION-PORC > TOPE-DEDUCCION-PORC
+                   DISPLAY "El % de deduccion no puede superar 100."
+               ELSE
+                   MOVE "S" TO SW-DATO-VALIDO
+               END-IF
+           END-PERFORM.
+           MOVE VALOR-HOLA       TO WS-ED-VALOR1.
+           MOVE VALOR-HOLA-FINDE TO WS-ED-VALOR2.
+           MOVE DEDUCCION-PORC   TO WS-ED-VALOR3.
+           STRING "Valor hora=" WS-ED-VALOR1
+               " Valor hora finde=" WS-ED-VALOR2
+               " Deduccion%=" WS-ED-VALOR3
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+       2300-EXIT.
+           EXIT.
+
+       2400-CORREGIR-CAMPO.
+           EVALUATE OPCION-CORRECCION
+               WHEN 1
+                   DISPLAY "Ingrese horas normales trabajadas:"
+                   ACCEPT HORAS-NORMALES
+               WHEN 2
+                   DISPLAY "Ingrese horas trabajadas el fin de semana:"
+                   ACCEPT HORAS-FINDE
+               WHEN 3
+                   DISPLAY "Ingrese el valor de la hora normal:"
+                   ACCEPT VALOR-HOLA
+               WHEN 4
+                   DISPLAY "Ingrese el valor de hora de fin de semana:"
+                   ACCEPT VALOR-HOLA-FINDE
+               WHEN 5
+                   DISPLAY "Ingrese el porcentaje de deduccion:"
+                   ACCEPT DEDUCCION-PORC
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE.
+       2400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PROCESO-LOTE - liquida todas las tarjetas del turno
+      ******************************************************************
+       3000-PROCESO-LOTE.
+           OPEN INPUT TARJETAS.
+           IF FS-TARJETAS NOT = "00"
+               DISPLAY "No se pudo abrir TARJETAS.DAT, FS=" FS-TARJETAS
+               GO TO 3000-EXIT
+           END-IF.
+           PERFORM 3100-LEER-TARJETA THRU 3100-EXIT.
+           PERFORM 3200-LIQUIDAR-TARJETA THRU 3200-EXIT
+               UNTIL FIN-TARJETAS.
+           CLOSE TARJETAS.
+           MOVE CANT-LEGAJOS  TO WS-ED-CANT.
+           MOVE TOTAL-SUELDOS TO WS-ED-VALOR2.
+           DISPLAY "Total de legajos liquidados: " WS-ED-CANT.
+           DISPLAY "Total general de sueldos....: " WS-ED-VALOR2.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Total legajos: " WS-ED-CANT
+               " Total sueldos: " WS-ED-VALOR2
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+       3100-LEER-TARJETA.
+           READ TARJETAS
+               AT END
+                   MOVE "S" TO SW-FIN-TARJETAS
+           END-READ.
+       3100-EXIT.
+           EXIT.
+
+       3200-LIQUIDAR-TARJETA.
+           MOVE TAR-HORAS-NORM     TO HORAS-NORMALES.
+           MOVE TAR-HORAS-FINDE    TO HORAS-FINDE.
+           MOVE TAR-VALOR-HORA     TO VALOR-HOLA.
+           MOVE TAR-VALOR-HORA-FIN TO VALOR-HOLA-FINDE.
+           MOVE TAR-DEDUCCION-PORC TO DEDUCCION-PORC.
+           PERFORM 3150-VALIDAR-TARJETA THRU 3150-EXIT.
+           IF TARJETA-VALIDA
+               PERFORM 5000-CALCULAR-SUELDO THRU 5000-EXIT
+               MOVE SUELDO-BRUTO TO WS-ED-VALOR1
+               MOVE SUELDO-NETO  TO WS-ED-VALOR2
+               DISPLAY "Legajo " TAR-LEGAJO
+                   " Bruto: " WS-ED-VALOR1
+                   " Neto: " WS-ED-VALOR2
+               MOVE SPACES TO REP-LINEA
+               STRING "Legajo " TAR-LEGAJO
+                   " Bruto: " WS-ED-VALOR1
+                   " Neto: " WS-ED-VALOR2
+                   DELIMITED BY SIZE INTO REP-LINEA
+               PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT
+               STRING "Tarjeta legajo=" TAR-LEGAJO
+                   " bruto=" WS-ED-VALOR1 " neto=" WS-ED-VALOR2
+                   DELIMITED BY SIZE INTO AUD-TEXTO
+               PERFORM 7200-AUDITAR THRU 7200-EXIT
+               MOVE TAR-LEGAJO     TO SM-LEGAJO
+               MOVE PERIODO-ACTUAL TO SM-PERIODO
+               MOVE SUELDO-BRUTO   TO SM-SUELDO-BRUTO
+               MOVE SUELDO-NETO    TO SM-SUELDO-NETO
+               WRITE SM-REGISTRO
+               ADD SUELDO-NETO TO TOTAL-SUELDOS
+               ADD 1 TO CANT-LEGAJOS
+           END-IF.
+           PERFORM 3100-LEER-TARJETA THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3150-VALIDAR-TARJETA - mismos controles de rango y de valor
+      *                        hora en cero que en el ingreso
+      *                        interactivo, pero sin reingreso: la
+      *                        tarjeta fuera de rango se rechaza y
+      *                        queda asentada en la auditoria
+      ******************************************************************
+       3150-VALIDAR-TARJETA.
+           MOVE "S" TO SW-TARJETA-VALIDA.
+           ADD HORAS-NORMALES HORAS-FINDE GIVING HORAS-TRABAJADAS
+               ON SIZE ERROR
+                   MOVE "N" TO SW-TARJETA-VALIDA
+           END-ADD.
+           IF HORAS-TRABAJADAS > TOPE-HORAS-SEMANALES
+               MOVE "N" TO SW-TARJETA-VALIDA
+           END-IF.
+           IF VALOR-HOLA = ZERO
+               MOVE "N" TO SW-TARJETA-VALIDA
+           END-IF.
+           IF DEDUCCION-PORC > TOPE-DEDUCCION-PORC
+               MOVE "N" TO SW-TARJETA-VALIDA
+           END-IF.
+           IF NOT TARJETA-VALIDA
+               MOVE TAR-VALOR-HORA TO WS-ED-VALOR1
+               DISPLAY "Tarjeta legajo " TAR-LEGAJO
+                   " con datos fuera de rango, se rechaza."
+               STRING "Tarjeta legajo=" TAR-LEGAJO
+                   " RECHAZADA horas-norm=" TAR-HORAS-NORM
+                   " horas-finde=" TAR-HORAS-FINDE
+                   " valor-hora=" WS-ED-VALOR1
+                   DELIMITED BY SIZE INTO AUD-TEXTO
+               PERFORM 7200-AUDITAR THRU 7200-EXIT
+           END-IF.
+       3150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-CALCULAR-SUELDO - horas extra, diferencial de fin de
+      *                        semana y descuentos
+      ******************************************************************
+       5000-CALCULAR-SUELDO.
+           MOVE HORAS-NORMALES TO HORAS-TOTAL-NORM.
+           IF HORAS-TRABAJADAS > TOPE-HORAS-NORMALES
+               SUBTRACT TOPE-HORAS-NORMALES FROM HORAS-TRABAJADAS
+                   GIVING HORAS-EXTRA
+               IF HORAS-EXTRA > HORAS-TOTAL-NORM
+                   MOVE HORAS-TOTAL-NORM TO HORAS-EXTRA
+               END-IF
+               SUBTRACT HORAS-EXTRA FROM HORAS-TOTAL-NORM
+                   GIVING HORAS-NORMALES
+           ELSE
+               MOVE ZERO TO HORAS-EXTRA
+           END-IF.
+           MULTIPLY VALOR-HOLA BY FACTOR-EXTRA GIVING VALOR-HOLA-EXTRA
+               ON SIZE ERROR
+                   DISPLAY "Valor de hora extra fuera de rango."
+           END-MULTIPLY.
+           MULTIPLY HORAS-NORMALES BY VALOR-HOLA GIVING IMPORTE-NORMAL
+               ON SIZE ERROR
+                   DISPLAY "Importe normal fuera de rango."
+           END-MULTIPLY.
+           MULTIPLY HORAS-EXTRA BY VALOR-HOLA-EXTRA GIVING IMPORTE-EXTRA
+               ON SIZE ERROR
+                   DISPLAY "Importe de horas extra fuera de rango."
+           END-MULTIPLY.
+           MULTIPLY HORAS-FINDE BY VALOR-HOLA-FINDE GIVING IMPORTE-FINDE
+               ON SIZE ERROR
+                   DISPLAY "Importe de fin de semana fuera de rango."
+           END-MULTIPLY.
+           ADD IMPORTE-NORMAL IMPORTE-EXTRA IMPORTE-FINDE
+               GIVING SUELDO-BRUTO
+               ON SIZE ERROR
+                   DISPLAY "Sueldo bruto fuera de rango."
+           END-ADD.
+           MOVE SUELDO-BRUTO TO SUELDO.
+           MULTIPLY SUELDO-BRUTO BY DEDUCCION-PORC
+               GIVING IMPORTE-DEDUCCION
+               ON SIZE ERROR
+                   DISPLAY "Importe de deduccion fuera de rango."
+                   MOVE ZERO TO IMPORTE-DEDUCCION
+           END-MULTIPLY.
+           DIVIDE IMPORTE-DEDUCCION BY 100 GIVING IMPORTE-DEDUCCION
+               ON SIZE ERROR
+                   MOVE ZERO TO IMPORTE-DEDUCCION
+           END-DIVIDE.
+           SUBTRACT IMPORTE-DEDUCCION FROM SUELDO-BRUTO
+               GIVING SUELDO-NETO
+               ON SIZE ERROR
+                   DISPLAY "Sueldo neto fuera de rango."
+           END-SUBTRACT.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7000-ABRIR-REPORTE - abre el reporte impreso y el auditlog,
+      *                      creandolos si todavia no existen
+      ******************************************************************
+       7000-ABRIR-REPORTE.
+           OPEN EXTEND REPORTE-SALIDA.
+           IF FS-REPORTE NOT = "00"
+               OPEN OUTPUT REPORTE-SALIDA
+           END-IF.
+           OPEN EXTEND AUDITLOG.
+           IF FS-AUDITLOG NOT = "00"
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7100-ESCRIBIR-REPORTE - graba REP-LINEA ya armada por el
+      *                         llamador
+      ******************************************************************
+       7100-ESCRIBIR-REPORTE.
+           WRITE REP-LINEA.
+       7100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7200-AUDITAR - antepone fecha y hora a AUD-TEXTO y lo graba
+      *                en AUDITLOG
+      ******************************************************************
+       7200-AUDITAR.
+           ACCEPT WS-FECHA-AUDIT FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-AUDIT FROM TIME.
+           MOVE SPACES TO AUD-LINEA.
+           STRING "Ejercicio1 " WS-FECHA-AAAA "-" WS-FECHA-MM "-"
+               WS-FECHA-DD " " WS-HORA-HH ":" WS-HORA-MM ":"
+               WS-HORA-SS " " AUD-TEXTO
+               DELIMITED BY SIZE INTO AUD-LINEA.
+           WRITE AUD-LINEA.
+           MOVE SPACES TO AUD-TEXTO.
+       7200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 7900-CERRAR-REPORTE
+      ******************************************************************
+       7900-CERRAR-REPORTE.
+           CLOSE REPORTE-SALIDA.
+           CLOSE AUDITLOG.
+           CLOSE SUELDOMES.
+       7900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-FIRMA-OPERADOR - deja asentado quien corrio la liquidacion
+      *                       en el propio reporte y en la auditoria
+      ******************************************************************
+       8000-FIRMA-OPERADOR.
+           DISPLAY "Ingrese sus iniciales o legajo para el sign-off:".
+           ACCEPT OPERADOR-INICIALES.
+           DISPLAY "Liquidacion conformada por: " OPERADOR-INICIALES.
+           MOVE SPACES TO REP-LINEA.
+           STRING "Conformado por: " OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO REP-LINEA.
+           PERFORM 7100-ESCRIBIR-REPORTE THRU 7100-EXIT.
+           STRING "Sign-off operador=" OPERADOR-INICIALES
+               DELIMITED BY SIZE INTO AUD-TEXTO.
+           PERFORM 7200-AUDITAR THRU 7200-EXIT.
+       8000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           STOP RUN.
        END PROGRAM Ejercicio1.
